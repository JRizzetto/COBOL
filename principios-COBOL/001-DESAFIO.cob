@@ -11,23 +11,47 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION. 
-       01 WS-NUMERO-1         PIC 9(003) VALUE ZEROS.
-       01 WS-NUMERO-2         PIC 9(003) VALUE ZEROS.
-       01 WS-NUMERO-3         PIC 9(003) VALUE ZEROS.
-       01 WS-NUMERO-4         PIC 9(003) VALUE ZEROS.
-       01 WS-RESULTADO         PIC 9(004) VALUE ZEROS.
+      * CAMPOS COM SINAL (REQUEST 028) PARA O PROGRAMA ACEITAR AJUSTES
+      * NEGATIVOS EM VEZ DE TRATAR TUDO COMO VALOR POSITIVO - SINAL
+      * SEPARADO NA FRENTE PARA O OPERADOR DIGITAR/LER O "-" DIRETO NO
+      * CONSOLE EM VEZ DE UM OVER-PUNCH INVISIVEL NO ULTIMO DIGITO.
+       01 WS-NUMERO-1         PIC S9(003) SIGN IS LEADING SEPARATE
+                                  VALUE ZEROS.
+       01 WS-NUMERO-2         PIC S9(003) SIGN IS LEADING SEPARATE
+                                  VALUE ZEROS.
+       01 WS-NUMERO-3         PIC S9(003) SIGN IS LEADING SEPARATE
+                                  VALUE ZEROS.
+       01 WS-NUMERO-4         PIC S9(003) SIGN IS LEADING SEPARATE
+                                  VALUE ZEROS.
+       01 WS-RESULTADO        PIC S9(004) SIGN IS LEADING SEPARATE
+                                  VALUE ZEROS.
+       01 WS-ESTOUROU          PIC X(01) VALUE "N".
+           88 ESTOUROU-SOMA            VALUE "S".
+       COPY RETORNO-WS.
        PROCEDURE DIVISION.
             DISPLAY "MOSTRAR O RESULTADO DA SOMA DE DOIS NUMEROS"
-            DISPLAY "DIGITE O PRIMEIRO NUMERO: "
+            DISPLAY "DIGITE O PRIMEIRO NUMERO (ACEITA SINAL -): "
             ACCEPT WS-NUMERO-1
-            DISPLAY "DIGITE O SEGUNDO NUMERO: "           
+            DISPLAY "DIGITE O SEGUNDO NUMERO (ACEITA SINAL -): "
             ACCEPT WS-NUMERO-2
-            DISPLAY "DIGITE 0 TERCEIRO NUMERO: "
-            ACCEPT WS-NUMERO-3 
-            DISPLAY "DIGITE O QUARTO NUMERO"
+            DISPLAY "DIGITE 0 TERCEIRO NUMERO (ACEITA SINAL -): "
+            ACCEPT WS-NUMERO-3
+            DISPLAY "DIGITE O QUARTO NUMERO (ACEITA SINAL -)"
             ACCEPT WS-NUMERO-4
-            COMPUTE WS-RESULTADO = WS-NUMERO-1 + WS-NUMERO-2 
+            COMPUTE WS-RESULTADO = WS-NUMERO-1 + WS-NUMERO-2
                     + WS-NUMERO-3 + WS-NUMERO-4
+                ON SIZE ERROR
+                    MOVE "S" TO WS-ESTOUROU
+                    DISPLAY "** ESTOURO: A SOMA PASSOU DE "
+                            "9999 E WS-RESULTADO NAO EH CONFIAVEL **"
+            END-COMPUTE
             DISPLAY "O RESULTADO EH: " WS-RESULTADO
+
+            IF ESTOUROU-SOMA
+                MOVE WS-RC-ALERTA TO RETURN-CODE
+            ELSE
+                MOVE WS-RC-NORMAL TO RETURN-CODE
+            END-IF
+
             STOP RUN.
        END PROGRAM PGEX001.
