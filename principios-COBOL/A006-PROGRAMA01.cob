@@ -3,54 +3,221 @@
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTROLE-FILE ASSIGN TO DYNAMIC WS-ARQ-CONTROLE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-CONTROLE.
+               SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+                   WS-ARQ-CHECKPOINT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-CHECKPOINT.
            DATA DIVISION.
            FILE SECTION.
+           FD  CONTROLE-FILE.
+           01  FD-CONTROLE-REC.
+               05 FD-PASSO          PIC X(10).
+           FD  CHECKPOINT-FILE.
+           01  CK-PASSO             PIC X(10).
            WORKING-STORAGE SECTION.
            77 WS-MOSTRA        PIC X(20) VALUE SPACES.
+           01 WS-ARQ-CONTROLE  PIC X(40)
+                                VALUE "data/A006_CONTROLE.DAT".
+           01 WS-FS-CONTROLE   PIC X(02) VALUE SPACES.
+           01 WS-PASSO         PIC X(10) VALUE SPACES.
+      * CHECKPOINT DE RESTART: GRAVADO TODA VEZ QUE UM PASSO TERMINA SEM
+      * ERRO, PARA UM RERUN SEM PARAMETRO NA LINHA DE COMANDO RETOMAR DO
+      * PROXIMO PASSO DA SEQUENCIA EM VEZ DE VOLTAR PARA O PASSO1.
+           01 WS-ARQ-CHECKPOINT   PIC X(40)
+                                  VALUE "data/A006_CHECKPOINT.DAT".
+           01 WS-FS-CHECKPOINT    PIC X(02) VALUE SPACES.
+           01 WS-PASSO-CHECKPOINT PIC X(10) VALUE SPACES.
+      * CONTROLA A RETOMADA DENTRO DO LACO DE TRANSACOES (REQUEST 029):
+      * ENQUANTO "S", OS REGISTROS DO ARQUIVO DE CONTROLE SAO APENAS
+      * PULADOS ATE ENCONTRAR O PASSO GRAVADO NO CHECKPOINT (JA
+      * PROCESSADO NUMA EXECUCAO ANTERIOR); A PARTIR DAI VIRA "N" E OS
+      * DEMAIS REGISTROS SAO DESPACHADOS NORMALMENTE.
+           01 WS-RESUMINDO        PIC X(01) VALUE "N".
+           01 WS-QTD-LIDOS        PIC 9(05) VALUE ZERO.
+           01 WS-QTD-DESPACHADOS  PIC 9(05) VALUE ZERO.
+           01 WS-FIM-CONTROLE     PIC X(01) VALUE "N".
+               88 FIM-CONTROLE            VALUE "S".
+      * CODIGO DE RETORNO QUE O PARAGRAFO DE ERRO COMPARTILHADO USA
+      * PARA DIAGNOSTICAR A FALHA E DEVOLVER AO SISTEMA OPERACIONAL.
+           01 WS-RETURN-CODE   PIC 9(02) VALUE ZERO.
+           01 WS-ERRO-MSG      PIC X(60) VALUE SPACES.
+           COPY RETORNO-WS.
            LINKAGE SECTION.
            SCREEN SECTION.
            PROCEDURE DIVISION.
       *-----------------PRIMEIRA SESSÃO--------------------------------*
            MAIN-PROC SECTION.
+      *-----------------------------------------------------------------
+      * DESPACHANTE DO JOB: COM UM PASSO NA LINHA DE COMANDO, DESPACHA
+      * SO AQUELE PASSO (REQUEST 013 - UTIL PARA FORCAR/REPETIR UM
+      * PASSO AVULSO NA MAO). SEM PARAMETRO, PROCESSA O ARQUIVO DE
+      * CONTROLE INTEIRO NUM LACO PERFORM UNTIL FIM DE ARQUIVO (REQUEST
+      * 029), DESPACHANDO O PARAGRAFO CORRESPONDENTE A CADA TRANSACAO,
+      * EM VEZ DE SEMPRE REPETIR O MESMO CAMINHO FIXO DE DEMONSTRACAO.
+      *-----------------------------------------------------------------
+           INICIO.
+               ACCEPT WS-PASSO FROM COMMAND-LINE
+               IF WS-PASSO NOT = SPACES
+                   PERFORM DESPACHAR-PASSO
+                   PERFORM GRAVAR-CHECKPOINT
+               ELSE
+                   PERFORM LER-CHECKPOINT
+                   PERFORM PROCESSAR-TRANSACOES
+                   IF WS-QTD-DESPACHADOS = 0
+                           AND WS-PASSO-CHECKPOINT NOT = SPACES
+                       DISPLAY "JOB JA CONCLUIDO - NENHUM PASSO "
+                               "PENDENTE"
+                   END-IF
+               END-IF
+
+               PERFORM FIM-PROC.
       *-----------------PARAGRAFOS DA PRIMEIRA SESSÃO------------------*
+      * LE O ULTIMO PASSO CONCLUIDO GRAVADO NO CHECKPOINT, SE HOUVER -
+      * ARQUIVO AUSENTE OU VAZIO SIGNIFICA QUE NENHUM CICLO DO JOB
+      * FOI CONCLUIDO AINDA.
+           LER-CHECKPOINT.
+               MOVE SPACES TO WS-PASSO-CHECKPOINT
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-FS-CHECKPOINT = "00"
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CK-PASSO TO WS-PASSO-CHECKPOINT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+      * GRAVA O PASSO RECEM-CONCLUIDO NO CHECKPOINT - SO E CHAMADO
+      * DEPOIS DE DESPACHAR-PASSO RETORNAR SEM CAIR NO ERRO-PROC, QUE
+      * ENCERRA O JOB ANTES DE CHEGAR AQUI.
+           GRAVAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-PASSO TO CK-PASSO
+               WRITE CK-PASSO
+               CLOSE CHECKPOINT-FILE.
+
+      * LACO PRINCIPAL DO LOTE (REQUEST 029): LE O ARQUIVO DE CONTROLE
+      * DO INICIO AO FIM, UM REGISTRO POR TRANSACAO, PARA PROCESSAR UMA
+      * QUANTIDADE VARIAVEL DE PASSOS NUMA SO EXECUCAO EM VEZ DE UM
+      * UNICO PASSO FIXO POR CHAMADA.
+           PROCESSAR-TRANSACOES.
+               MOVE ZERO TO WS-QTD-LIDOS
+               MOVE ZERO TO WS-QTD-DESPACHADOS
+               IF WS-PASSO-CHECKPOINT = SPACES
+                   MOVE "N" TO WS-RESUMINDO
+               ELSE
+                   MOVE "S" TO WS-RESUMINDO
+               END-IF
+
+               OPEN INPUT CONTROLE-FILE
+               IF WS-FS-CONTROLE NOT = "00"
+                   MOVE WS-RC-ABEND TO WS-RETURN-CODE
+                   STRING "ERRO AO ABRIR ARQUIVO DE CONTROLE: "
+                          WS-FS-CONTROLE DELIMITED BY SIZE
+                       INTO WS-ERRO-MSG
+                   END-STRING
+                   PERFORM ERRO-PROC
+               ELSE
+                   MOVE "N" TO WS-FIM-CONTROLE
+                   PERFORM UNTIL FIM-CONTROLE
+                       READ CONTROLE-FILE
+                           AT END
+                               SET FIM-CONTROLE TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-QTD-LIDOS
+                               PERFORM PROCESSAR-TRANSACAO
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONTROLE-FILE
+
+                   IF WS-QTD-LIDOS = 0
+                       MOVE WS-RC-ERRO-DADOS TO WS-RETURN-CODE
+                       MOVE "ARQUIVO DE CONTROLE VAZIO" TO WS-ERRO-MSG
+                       PERFORM ERRO-PROC
+                   END-IF
+               END-IF.
+
+      * DESPACHA UMA UNICA TRANSACAO DO ARQUIVO DE CONTROLE, A MENOS
+      * QUE AINDA ESTEJAMOS PULANDO TRANSACOES JA CONCLUIDAS NUMA
+      * EXECUCAO ANTERIOR (RETOMADA - REQUEST 023/029): A TRANSACAO
+      * QUE BATE COM O CHECKPOINT E A ULTIMA PULADA, NAO REPROCESSADA.
+           PROCESSAR-TRANSACAO.
+               IF WS-RESUMINDO = "S"
+                   IF FD-PASSO = WS-PASSO-CHECKPOINT
+                       MOVE "N" TO WS-RESUMINDO
+                   END-IF
+               ELSE
+                   MOVE FD-PASSO TO WS-PASSO
+                   PERFORM DESPACHAR-PASSO
+                   PERFORM GRAVAR-CHECKPOINT
+                   ADD 1 TO WS-QTD-DESPACHADOS
+               END-IF.
+
+           DESPACHAR-PASSO.
+               EVALUATE WS-PASSO
+                   WHEN "PASSO1"
+                       PERFORM S001-PROC1
+                   WHEN "PASSO2"
+                       PERFORM S001-PROC2
+                   WHEN "PASSO3"
+                       PERFORM S001-PROC3
+                   WHEN "PASSO4"
+                       PERFORM S002-PROC1
+                   WHEN "PASSO5"
+                       PERFORM S002-PROC2
+                   WHEN "PASSO6"
+                       PERFORM S002-PROC3
+                   WHEN OTHER
+                       MOVE WS-RC-ERRO-DADOS TO WS-RETURN-CODE
+                       STRING "PASSO DESCONHECIDO: " WS-PASSO
+                           DELIMITED BY SIZE
+                           INTO WS-ERRO-MSG
+                       END-STRING
+                       PERFORM ERRO-PROC
+               END-EVALUATE.
+
            S001-PROC1.
                MOVE 'S001-PROC1'       TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM SEC-PROC.
+               DISPLAY WS-MOSTRA.
            S001-PROC2.
                MOVE 'S001-PROC2'       TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM SEC-PROC.
+               DISPLAY WS-MOSTRA.
            S001-PROC3.
-               IF WS-MOSTRA NOT EQUAL 'S002-PROC3' THEN
-                   MOVE 'S001-PROC3'       TO WS-MOSTRA
-                   DISPLAY WS-MOSTRA
-                   PERFORM S002-PROC3
-               ELSE
-                  PERFORM FIM-PROC
-               END-IF.
+               MOVE 'S001-PROC3'       TO WS-MOSTRA
+               DISPLAY WS-MOSTRA.
       *-----------------SEGUNDA SESSÃO---------------------------------*
            SEC-PROC SECTION.
       *-----------------PARAGRAFOS DA SEGUNDA SESSÃO-------------------*
            S002-PROC1.
-               IF WS-MOSTRA NOT EQUAL 'S001-PROC2' THEN
-                   MOVE 'S002-PROC1'       TO WS-MOSTRA
-                   DISPLAY WS-MOSTRA
-                   PERFORM S001-PROC2
-               END-IF.
+               MOVE 'S002-PROC1'       TO WS-MOSTRA
+               DISPLAY WS-MOSTRA.
            S002-PROC2.
                MOVE 'S002-PROC2'       TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM S001-PROC3.
+               DISPLAY WS-MOSTRA.
            S002-PROC3.
                MOVE 'S002-PROC3'       TO WS-MOSTRA
-               DISPLAY WS-MOSTRA
-               PERFORM S001-PROC3.
+               DISPLAY WS-MOSTRA.
       *-----------------PARAGRAFOS DA PRIMEIRA SESSÃO------------------*
            FIM-PROC SECTION.
                MOVE 'FIM-PROC'       TO WS-MOSTRA
                DISPLAY WS-MOSTRA
 
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN.
+      *-----------------------------------------------------------------
+      * TRATAMENTO DE ERRO COMPARTILHADO: QUALQUER PARAGRAFO PODE
+      * PERFORMAR ESTE PONTO QUANDO ENCONTRAR UMA CONDICAO INESPERADA,
+      * EM VEZ DE DEIXAR O JOB CAIR DIRETO PARA O FIM-PROC SEM
+      * DIAGNOSTICO. WS-RETURN-CODE DEVE SER PREENCHIDO PELO PARAGRAFO
+      * QUE DETECTOU O ERRO ANTES DE PERFORMAR ESTE PONTO.
+      *-----------------------------------------------------------------
+           ERRO-PROC SECTION.
+               DISPLAY "** ERRO-PROC: " WS-ERRO-MSG
+               DISPLAY "** ENCERRANDO O JOB COM RETURN CODE: "
+                       WS-RETURN-CODE " **"
+               MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN.
            END PROGRAM A006-PROGRAMA01.
-               
