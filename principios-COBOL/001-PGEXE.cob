@@ -14,6 +14,7 @@
        01 WS-NUMERO-1         PIC 9(003) VALUE ZEROS.
        01 WS-NUMERO-2         PIC 9(003) VALUE ZEROS.
        01 WS-RESULTADO         PIC 9(004) VALUE ZEROS.
+       COPY RETORNO-WS.
        PROCEDURE DIVISION.
             DISPLAY "MOSTRAR O RESULTADO DA SOMA DE DOIS NUMEROS"
             DISPLAY "DIGITE O PRIMEIRO NUMERO: "
@@ -34,5 +35,6 @@
                DISPLAY "FALSO " WS-RESULTADO " EH MENOR QUE 10"
             END-IF.
 
+            MOVE WS-RC-NORMAL TO RETURN-CODE
             STOP RUN.
        END PROGRAM PGEX001.
