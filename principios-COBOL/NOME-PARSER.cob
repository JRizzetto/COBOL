@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Jefferson Rizzetto
+      * Date: 08/08/2026
+      * Porpose: QUEBRAR UM NOME COMPLETO EM PRIMEIRO/MEIO/ULTIMO NOME,
+      *          PARA REUSO PELOS PROGRAMAS DE CADASTRO DE ALUNOS E
+      *          FUNCIONARIOS (EM VEZ DE CADA UM REPETIR O UNSTRING).
+      *          RECONHECE AS PARTICULAS DE SOBRENOME COMPOSTO (DA, DE,
+      *          DO, DOS, DAS) E AS MANTEM JUNTO DO ULTIMO NOME.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOME-PARSER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NOME-TRABALHO                     PIC X(30) VALUE SPACES.
+       01 WS-PALAVRAS-TAB.
+           05 WS-PALAVRA                       PIC X(20) OCCURS 6 TIMES.
+       01 WS-QTD-PALAVRAS                      PIC 9(01) VALUE ZERO.
+       01 WS-ULTIMO-IDX                        PIC 9(01) VALUE ZERO.
+       01 WS-INICIO-ULTIMO                     PIC 9(01) VALUE ZERO.
+       01 WS-IDX                               PIC 9(01) VALUE ZERO.
+       01 WS-PONTEIRO                          PIC 9(02) VALUE ZERO.
+       01 WS-MEIO-TEMP                         PIC X(20) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-NOME-COMPLETO                     PIC X(30).
+       01 LK-PRIMEIRO-NOME                     PIC X(20).
+       01 LK-MEIO-NOME                         PIC X(20).
+       01 LK-ULTIMO-NOME                       PIC X(20).
+       PROCEDURE DIVISION USING LK-NOME-COMPLETO
+                                 LK-PRIMEIRO-NOME
+                                 LK-MEIO-NOME
+                                 LK-ULTIMO-NOME.
+
+       MAIN-PROC.
+           INITIALIZE LK-PRIMEIRO-NOME
+                      LK-MEIO-NOME
+                      LK-ULTIMO-NOME
+           MOVE LK-NOME-COMPLETO TO WS-NOME-TRABALHO
+
+           PERFORM SEPARAR-PALAVRAS
+           PERFORM MONTAR-NOMES
+
+           GOBACK.
+
+      * QUEBRA WS-NOME-TRABALHO EM PALAVRAS INDIVIDUAIS, PARANDO AO
+      * ACABAR O NOME OU AO ENCHER A TABELA (ATE 6 PALAVRAS).
+       SEPARAR-PALAVRAS.
+           MOVE SPACES TO WS-PALAVRAS-TAB
+           MOVE ZERO   TO WS-QTD-PALAVRAS
+           MOVE 1      TO WS-PONTEIRO
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+               IF WS-PONTEIRO > LENGTH OF WS-NOME-TRABALHO
+                   EXIT PERFORM
+               END-IF
+               UNSTRING WS-NOME-TRABALHO
+                        DELIMITED BY SPACES
+                        INTO WS-PALAVRA(WS-IDX)
+                        WITH POINTER WS-PONTEIRO
+               END-UNSTRING
+               IF WS-PALAVRA(WS-IDX) = SPACES
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-QTD-PALAVRAS
+           END-PERFORM.
+
+      * MONTA PRIMEIRO/MEIO/ULTIMO NOME A PARTIR DAS PALAVRAS, DOBRANDO
+      * UMA PARTICULA (DA/DE/DO/DOS/DAS) QUE ANTECEDA O ULTIMO NOME.
+       MONTAR-NOMES.
+           IF WS-QTD-PALAVRAS = 0
+               CONTINUE
+           ELSE
+               MOVE WS-PALAVRA(1) TO LK-PRIMEIRO-NOME
+               IF WS-QTD-PALAVRAS > 1
+                   MOVE WS-QTD-PALAVRAS TO WS-ULTIMO-IDX
+                   MOVE WS-ULTIMO-IDX   TO WS-INICIO-ULTIMO
+                   IF WS-QTD-PALAVRAS > 2
+                       PERFORM VERIFICAR-PARTICULA
+                   END-IF
+                   PERFORM MONTAR-ULTIMO-NOME
+                   PERFORM MONTAR-MEIO-NOME
+               END-IF
+           END-IF.
+
+       VERIFICAR-PARTICULA.
+           EVALUATE WS-PALAVRA(WS-ULTIMO-IDX - 1)
+               WHEN "DA"  WHEN "DE"  WHEN "DO"
+               WHEN "DOS" WHEN "DAS"
+                   SUBTRACT 1 FROM WS-INICIO-ULTIMO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       MONTAR-ULTIMO-NOME.
+           IF WS-INICIO-ULTIMO = WS-ULTIMO-IDX
+               MOVE WS-PALAVRA(WS-ULTIMO-IDX) TO LK-ULTIMO-NOME
+           ELSE
+               STRING WS-PALAVRA(WS-INICIO-ULTIMO) DELIMITED BY SPACE
+                      " "                          DELIMITED BY SIZE
+                      WS-PALAVRA(WS-ULTIMO-IDX)    DELIMITED BY SPACE
+                   INTO LK-ULTIMO-NOME
+               END-STRING
+           END-IF.
+
+       MONTAR-MEIO-NOME.
+           MOVE SPACES TO WS-MEIO-TEMP
+           IF WS-INICIO-ULTIMO > 2
+               PERFORM VARYING WS-IDX FROM 2 BY 1
+                       UNTIL WS-IDX > WS-INICIO-ULTIMO - 1
+                   IF WS-MEIO-TEMP = SPACES
+                       MOVE WS-PALAVRA(WS-IDX) TO WS-MEIO-TEMP
+                   ELSE
+                       STRING WS-MEIO-TEMP     DELIMITED BY SPACE
+                              " "              DELIMITED BY SIZE
+                              WS-PALAVRA(WS-IDX) DELIMITED BY SPACE
+                           INTO WS-MEIO-TEMP
+                       END-STRING
+                   END-IF
+               END-PERFORM
+               MOVE WS-MEIO-TEMP TO LK-MEIO-NOME
+           END-IF.
+
+       END PROGRAM NOME-PARSER.
