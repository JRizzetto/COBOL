@@ -1,20 +1,108 @@
       ******************************************************************
-      * Author: 
-      * Date: 
-      * Porpose: 
-      *          
+      * Author:
+      * Date:
+      * Porpose: CADASTRO DE FUNCIONARIOS (INCLUSAO/ALTERACAO/EXCLUSAO/
+      *          CONSULTA) EM ARQUIVO INDEXADO
       * Tectonics: cobc
       ******************************************************************
-       
-       IDENTIFICATION DIVISION. 
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. A004-VARIAVEIS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO DYNAMIC WS-ARQ-FUNC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-ID-FUNC
+               FILE STATUS IS WS-FS-FUNC.
+           SELECT EXTRATO-FILE ASSIGN TO DYNAMIC WS-ARQ-EXTRATO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+      * EXTRATO CSV DO CADASTRO (REQUEST 027), PARA A PLANILHA DE RH
+      * IMPORTAR MATRICULA/NOME/TELEFONE/ENDERECO/SALARIO SEM DEPENDER
+      * DO LAYOUT FIXO DO ARQUIVO INDEXADO.
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-ARQ-CSV-FUNC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV-FUNC.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION. 
+       FD  EMPLOYEE-MASTER.
+       01  FM-FUNCIONARIO-REC.
+           05 FM-ID-FUNC                         PIC 9(06).
+           05 FM-CPF-FUNC                        PIC 9(11).
+           05 FM-NOME-FUNC                       PIC A(20).
+           05 FM-TEL-FUNC                        PIC X(09).
+           05 FM-ENDER-FUNC                      PIC X(45).
+           05 FM-SALA-FUNC                       PIC 9(04)V99.
+      * "N"=ENDERECO NACIONAL (LAYOUT RUA/NUMERO/REFERENCIA), "E"=
+      * ENDERECO NO EXTERIOR (LAYOUT CIDADE/PROVINCIA/CEP/PAIS) - DIZ
+      * QUAL DAS DUAS REDEFINICOES DE FM-ENDER-FUNC E VALIDA PARA ESTE
+      * FUNCIONARIO (REQUEST 026).
+           05 FM-TIPO-ENDER                      PIC X(01).
+       FD  EXTRATO-FILE.
+       01  EX-FUNCIONARIO-REC.
+           05 EX-ID-FUNC                         PIC 9(06).
+           05 EX-CPF-FUNC                        PIC 9(11).
+           05 EX-NOME-FUNC                       PIC A(20).
+           05 EX-TEL-FUNC                        PIC X(09).
+           05 EX-ENDER-FUNC                      PIC X(45).
+           05 EX-SALA-FUNC                       PIC 9(04)V99.
+           05 EX-TIPO-ENDER                      PIC X(01).
+       FD  CSV-FILE.
+       01  CL-FUNC-LINHA                          PIC X(150).
+       WORKING-STORAGE SECTION.
+       01 WS-ARQ-FUNC       PIC X(40)
+           VALUE "data/FUNCIONARIOS.DAT".
+       01 WS-FS-FUNC                             PIC X(02) VALUE SPACES.
+       01 WS-ARQ-EXTRATO    PIC X(40)
+           VALUE "data/FUNC_EXTRATO.DAT".
+       01 WS-FS-EXTRATO                          PIC X(02) VALUE SPACES.
+       01 WS-ARQ-CSV-FUNC   PIC X(40)
+           VALUE "data/FUNCIONARIOS.CSV".
+       01 WS-FS-CSV-FUNC                         PIC X(02) VALUE SPACES.
+       01 WS-FIM-EXTRATO                         PIC X(01) VALUE "N".
+           88 FIM-EXTRATO                        VALUE "S".
+       01 WS-OPCAO                               PIC X(01) VALUE SPACES.
+           88 OPCAO-INCLUIR                      VALUE "I".
+           88 OPCAO-ALTERAR                      VALUE "A".
+           88 OPCAO-EXCLUIR                      VALUE "E".
+           88 OPCAO-CONSULTAR                    VALUE "C".
+           88 OPCAO-LOTE                         VALUE "L".
+           88 OPCAO-SAIR                         VALUE "S".
+       01 WS-ID-FUNC                             PIC 9(06) VALUE ZEROS.
+      * CAMPOS USADOS NA VALIDACAO DO DIGITO VERIFICADOR DO CPF.
+       01 WS-CPF-FUNC                            PIC 9(11) VALUE ZEROS.
+       01 WS-CPF-DIGITOS REDEFINES WS-CPF-FUNC.
+           05 WS-CPF-DIG        PIC 9(01) OCCURS 11 TIMES.
+       01 WS-CPF-SOMA                            PIC 9(04) VALUE ZERO.
+       01 WS-CPF-RESTO                           PIC 9(02) VALUE ZERO.
+       01 WS-CPF-DV1                             PIC 9(01) VALUE ZERO.
+       01 WS-CPF-DV2                             PIC 9(01) VALUE ZERO.
+       01 WS-CPF-IDX                             PIC 9(02) VALUE ZERO.
+       01 WS-CPF-PESO                            PIC 9(02) VALUE ZERO.
+       01 WS-CPF-VALIDO                          PIC X(01) VALUE "N".
+           88 CPF-VALIDO                         VALUE "S".
+      * FLAGS DE VALIDACAO DO TELEFONE E DO NUMERO DO ENDERECO, PARA
+      * UMA EXTRACAO RUIM NAO ENTRAR SILENCIOSAMENTE NO CADASTRO.
+       01 WS-TEL-VALIDO                          PIC X(01) VALUE "N".
+           88 TEL-VALIDO                         VALUE "S".
+       01 WS-NUMERO-VALIDO                       PIC X(01) VALUE "N".
+           88 NUMERO-VALIDO                      VALUE "S".
+      * NOME DO FUNCIONARIO QUEBRADO PELO SUBPROGRAMA COMPARTILHADO
+      * NOME-PARSER (O MESMO REUTILIZADO NA CARGA DE ALUNOS).
+       01 WS-FUNC-NOME-COMPLETO                PIC X(30) VALUE SPACES.
+       01 WS-FUNC-1-NOME                       PIC X(20) VALUE SPACES.
+       01 WS-FUNC-2-NOME                       PIC X(20) VALUE SPACES.
+       01 WS-FUNC-3-NOME                       PIC X(20) VALUE SPACES.
+      * NOME REMONTADO NO FORMATO "SOBRENOME, NOME M." (REQUEST 010/
+      * 012) A PARTIR DAS PARTES DEVOLVIDAS PELO NOME-PARSER, PARA O
+      * EXTRATO CSV FICAR ORDENAVEL POR SOBRENOME.
+       01 WS-FUNC-MEIO-INICIAL                 PIC X(01) VALUE SPACES.
+       01 WS-FUNC-NOME-ORDENADO                PIC X(45) VALUE SPACES.
        01 WS-FUNCIONARIO.
           03 WS-NOME-FUNC                      PIC A(20) VALUE SPACES.
           03 WS-TEL-FUNC                       PIC X(09) VALUE SPACES.
@@ -23,23 +111,525 @@
                 05 WS-RUA-FUNC                 PIC X(20).
                 05 WS-NUMERO-FUNC              PIC 9(05).
                 05 WS-PTO-REF-FUNC             PIC X(20).
+      * LAYOUT ALTERNATIVO PARA FUNCIONARIOS LOTADOS NO EXTERIOR
+      * (REQUEST 026) - O ENDERECO BRASILEIRO RUA/NUMERO/PONTO DE
+      * REFERENCIA NAO COMPORTA CIDADE, PROVINCIA/ESTADO, CODIGO POSTAL
+      * E PAIS, ENTAO ESTA E UMA SEGUNDA REDEFINICAO DO MESMO CAMPO,
+      * SELECIONADA PELO FLAG WS-TIPO-ENDERECO/FM-TIPO-ENDER.
+          03 FILLER REDEFINES WS-ENDER-FUNC.
+                05 WS-CIDADE-EXT               PIC X(15).
+                05 WS-PROVINCIA-EXT            PIC X(10).
+                05 WS-CEP-EXT                  PIC X(10).
+                05 WS-PAIS-EXT                 PIC X(10).
           03 WS-SALA-FUNC                      PIC 9(04)V99.
+       01 WS-TIPO-ENDERECO                     PIC X(01) VALUE "N".
+           88 ENDERECO-NACIONAL                VALUE "N".
+           88 ENDERECO-EXTERIOR                VALUE "E".
        77 WS-AUX-SALARIO                       PIC Z.ZZ9,99.
+      * TABELA PROGRESSIVA DO INSS (FAIXA, ALIQUOTA, PARCELA A DEDUZIR).
+       01 WS-INSS-TAB-INIT.
+           05 FILLER PIC 9(05)V99 VALUE 01320,00.
+           05 FILLER PIC 9V999    VALUE 0,075.
+           05 FILLER PIC 9(04)V99 VALUE 0000,00.
+           05 FILLER PIC 9(05)V99 VALUE 02571,29.
+           05 FILLER PIC 9V999    VALUE 0,090.
+           05 FILLER PIC 9(04)V99 VALUE 0019,80.
+           05 FILLER PIC 9(05)V99 VALUE 03856,94.
+           05 FILLER PIC 9V999    VALUE 0,120.
+           05 FILLER PIC 9(04)V99 VALUE 0097,14.
+           05 FILLER PIC 9(05)V99 VALUE 07507,49.
+           05 FILLER PIC 9V999    VALUE 0,140.
+           05 FILLER PIC 9(04)V99 VALUE 0251,38.
+       01 WS-INSS-TAB REDEFINES WS-INSS-TAB-INIT.
+           05 WS-INSS-FAIXA                    OCCURS 4 TIMES.
+               10 WS-INSS-LIMITE                PIC 9(05)V99.
+               10 WS-INSS-ALIQUOTA               PIC 9V999.
+               10 WS-INSS-DEDUCAO                PIC 9(04)V99.
+      * TABELA PROGRESSIVA DO IRRF, APLICADA SOBRE A BASE JA DESCONTADO
+      * O INSS (FAIXA, ALIQUOTA, PARCELA A DEDUZIR).
+       01 WS-IRRF-TAB-INIT.
+           05 FILLER PIC 9(05)V99 VALUE 02112,00.
+           05 FILLER PIC 9V999    VALUE 0,000.
+           05 FILLER PIC 9(04)V99 VALUE 0000,00.
+           05 FILLER PIC 9(05)V99 VALUE 02826,65.
+           05 FILLER PIC 9V999    VALUE 0,075.
+           05 FILLER PIC 9(04)V99 VALUE 0158,40.
+           05 FILLER PIC 9(05)V99 VALUE 03751,05.
+           05 FILLER PIC 9V999    VALUE 0,150.
+           05 FILLER PIC 9(04)V99 VALUE 0370,40.
+           05 FILLER PIC 9(05)V99 VALUE 04664,68.
+           05 FILLER PIC 9V999    VALUE 0,225.
+           05 FILLER PIC 9(04)V99 VALUE 0651,73.
+           05 FILLER PIC 9(05)V99 VALUE 99999,99.
+           05 FILLER PIC 9V999    VALUE 0,275.
+           05 FILLER PIC 9(04)V99 VALUE 0884,96.
+       01 WS-IRRF-TAB REDEFINES WS-IRRF-TAB-INIT.
+           05 WS-IRRF-FAIXA                    OCCURS 5 TIMES.
+               10 WS-IRRF-LIMITE                PIC 9(05)V99.
+               10 WS-IRRF-ALIQUOTA               PIC 9V999.
+               10 WS-IRRF-DEDUCAO                PIC 9(04)V99.
+       01 WS-IDX-IMPOSTO                       PIC 9(01) VALUE ZERO.
+       01 WS-BASE-IRRF                         PIC 9(05)V99 VALUE ZERO.
+       01 WS-INSS                              PIC 9(04)V99 VALUE ZERO.
+       01 WS-IRRF                              PIC 9(04)V99 VALUE ZERO.
+       01 WS-SALARIO-LIQUIDO                   PIC 9(05)V99 VALUE ZERO.
+       01 WS-AUX-INSS                          PIC Z.ZZ9,99.
+       01 WS-AUX-IRRF                          PIC Z.ZZ9,99.
+       01 WS-AUX-LIQUIDO                       PIC ZZ.ZZ9,99.
+      * QUANDO IGUAL A "BATCH" (RECEBIDO VIA VARIAVEL DE AMBIENTE, DO
+      * MESMO JEITO QUE A006-PROGRAMA01 RECEBE O PASSO PELA LINHA DE
+      * COMANDO), O PROGRAMA PULA O MENU INTERATIVO E VAI DIRETO PARA A
+      * CARGA EM LOTE - USADO QUANDO ESTE PROGRAMA E CHAMADO POR UM JOB
+      * NAO-INTERATIVO, COMO O DRIVER NOTURNO.
+       01 WS-MODO-EXECUCAO                     PIC X(10) VALUE SPACES.
+       COPY CABECALHO-WS.
+       COPY RETORNO-WS.
 
        PROCEDURE DIVISION.
-            MOVE "JEFFERSON RIZZETTO  9999-9999 RUA DAS PALMEIRAS  15" &
-                 "   ESQUINA DA PIZZA    354112"
-            TO WS-FUNCIONARIO
 
-            MOVE WS-SALA-FUNC                  TO WS-AUX-SALARIO.
+       MAIN-PROC.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-FS-FUNC = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF WS-FS-FUNC NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADASTRO DE FUNCIONARIOS: "
+                   WS-FS-FUNC
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF WS-FS-CSV-FUNC NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXTRATO CSV: " WS-FS-CSV-FUNC
+               CLOSE EMPLOYEE-MASTER
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE "MATRICULA,NOME,TELEFONE,TIPO_ENDERECO,ENDERECO,SALARIO"
+               TO CL-FUNC-LINHA
+           WRITE CL-FUNC-LINHA
+
+           ACCEPT WS-MODO-EXECUCAO FROM ENVIRONMENT "MODO_EXECUCAO"
+
+           IF WS-MODO-EXECUCAO = "BATCH"
+               PERFORM CARREGAR-FUNCIONARIOS
+           ELSE
+               PERFORM UNTIL OPCAO-SAIR
+                   PERFORM EXIBIR-MENU
+                   EVALUATE TRUE
+                       WHEN OPCAO-INCLUIR
+                           PERFORM INCLUIR-FUNCIONARIO
+                       WHEN OPCAO-ALTERAR
+                           PERFORM ALTERAR-FUNCIONARIO
+                       WHEN OPCAO-EXCLUIR
+                           PERFORM EXCLUIR-FUNCIONARIO
+                       WHEN OPCAO-CONSULTAR
+                           PERFORM CONSULTAR-FUNCIONARIO
+                       WHEN OPCAO-LOTE
+                           PERFORM CARREGAR-FUNCIONARIOS
+                       WHEN OPCAO-SAIR
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "OPCAO INVALIDA"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE CSV-FILE
+
+           MOVE WS-RC-NORMAL TO RETURN-CODE
+           GOBACK.
+
+       EXIBIR-MENU.
+           DISPLAY "CADASTRO DE FUNCIONARIOS"
+           DISPLAY "(I)NCLUIR (A)LTERAR (E)XCLUIR (C)ONSULTAR "
+               "(L)OTE (S)AIR"
+           ACCEPT WS-OPCAO.
+
+      * CARREGA EM LOTE O CADASTRO DE FUNCIONARIOS A PARTIR DE UM
+      * ARQUIVO SEQUENCIAL DE EXTRACAO, REAPROVEITANDO A VALIDACAO DE
+      * CPF JA USADA NA INCLUSAO INDIVIDUAL.
+       CARREGAR-FUNCIONARIOS.
+           OPEN INPUT EXTRATO-FILE
+           IF WS-FS-EXTRATO NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXTRATO DE FUNCIONARIOS: "
+                   WS-FS-EXTRATO
+           ELSE
+               MOVE "N" TO WS-FIM-EXTRATO
+               PERFORM UNTIL FIM-EXTRATO
+                   READ EXTRATO-FILE
+                       AT END
+                           SET FIM-EXTRATO TO TRUE
+                       NOT AT END
+                           PERFORM PROCESSAR-REGISTRO-EXTRATO
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRATO-FILE
+           END-IF.
+
+       PROCESSAR-REGISTRO-EXTRATO.
+           MOVE EX-CPF-FUNC TO WS-CPF-FUNC
+           PERFORM VALIDAR-CPF
+           IF NOT CPF-VALIDO
+               DISPLAY "CPF INVALIDO NO EXTRATO - IGNORADO: "
+                   EX-NOME-FUNC
+           ELSE
+               MOVE EX-ENDER-FUNC TO WS-ENDER-FUNC
+               MOVE EX-TEL-FUNC   TO WS-TEL-FUNC
+      * EXTRATOS GRAVADOS ANTES DO REQUEST 026 NAO TEM ESTA COLUNA E
+      * CHEGAM COM EX-TIPO-ENDER EM BRANCO - TRATADOS COMO ENDERECO
+      * NACIONAL, O UNICO LAYOUT QUE EXISTIA ATE ENTAO.
+               IF EX-TIPO-ENDER = "E"
+                   MOVE "E" TO WS-TIPO-ENDERECO
+               ELSE
+                   MOVE "N" TO WS-TIPO-ENDERECO
+               END-IF
+               PERFORM VALIDAR-ENDERECO-TELEFONE
+               IF NOT TEL-VALIDO OR NOT NUMERO-VALIDO
+                   DISPLAY "TELEFONE OU NUMERO INVALIDO NO EXTRATO - "
+                       "IGNORADO: " EX-NOME-FUNC
+               ELSE
+                   MOVE EX-NOME-FUNC  TO WS-FUNC-NOME-COMPLETO
+                   CALL "NOME-PARSER" USING WS-FUNC-NOME-COMPLETO
+                                             WS-FUNC-1-NOME
+                                             WS-FUNC-2-NOME
+                                             WS-FUNC-3-NOME
+                   END-CALL
+                   PERFORM MONTAR-NOME-ORDENADO-FUNC
+
+                   MOVE EX-ID-FUNC       TO FM-ID-FUNC
+                   MOVE EX-CPF-FUNC      TO FM-CPF-FUNC
+                   MOVE EX-NOME-FUNC     TO FM-NOME-FUNC
+                   MOVE EX-TEL-FUNC      TO FM-TEL-FUNC
+                   MOVE WS-ENDER-FUNC    TO FM-ENDER-FUNC
+                   MOVE WS-TIPO-ENDERECO TO FM-TIPO-ENDER
+                   MOVE EX-SALA-FUNC     TO FM-SALA-FUNC
+                   WRITE FM-FUNCIONARIO-REC
+                   IF WS-FS-FUNC = "00"
+                       DISPLAY "CARREGADO: " EX-NOME-FUNC
+                       PERFORM GRAVAR-CSV-FUNCIONARIO
+                   ELSE
+                       DISPLAY "ERRO AO CARREGAR " EX-NOME-FUNC ": "
+                           WS-FS-FUNC
+                   END-IF
+               END-IF
+           END-IF.
+
+       INCLUIR-FUNCIONARIO.
+           DISPLAY "MATRICULA: "
+           ACCEPT WS-ID-FUNC
+           DISPLAY "CPF (SOMENTE NUMEROS): "
+           ACCEPT WS-CPF-FUNC
+
+           PERFORM VALIDAR-CPF
+           IF NOT CPF-VALIDO
+               DISPLAY "CPF INVALIDO - FUNCIONARIO NAO INCLUIDO"
+           ELSE
+               DISPLAY "NOME: "
+               ACCEPT WS-NOME-FUNC
+               DISPLAY "TELEFONE: "
+               ACCEPT WS-TEL-FUNC
+               DISPLAY "ENDERECO NACIONAL OU NO EXTERIOR (N/E): "
+               ACCEPT WS-TIPO-ENDERECO
+               IF ENDERECO-EXTERIOR
+                   DISPLAY "CIDADE: "
+                   ACCEPT WS-CIDADE-EXT
+                   DISPLAY "PROVINCIA/ESTADO: "
+                   ACCEPT WS-PROVINCIA-EXT
+                   DISPLAY "CODIGO POSTAL: "
+                   ACCEPT WS-CEP-EXT
+                   DISPLAY "PAIS: "
+                   ACCEPT WS-PAIS-EXT
+               ELSE
+                   MOVE "N" TO WS-TIPO-ENDERECO
+                   DISPLAY "ENDERECO (RUA+NUMERO+REFERENCIA): "
+                   ACCEPT WS-ENDER-FUNC
+               END-IF
+               DISPLAY "SALARIO: "
+               ACCEPT WS-SALA-FUNC
+
+               PERFORM VALIDAR-ENDERECO-TELEFONE
+               IF NOT TEL-VALIDO OR NOT NUMERO-VALIDO
+                   DISPLAY "TELEFONE OU NUMERO INVALIDO - "
+                       "FUNCIONARIO NAO INCLUIDO"
+               ELSE
+                   MOVE WS-NOME-FUNC  TO WS-FUNC-NOME-COMPLETO
+                   CALL "NOME-PARSER" USING WS-FUNC-NOME-COMPLETO
+                                             WS-FUNC-1-NOME
+                                             WS-FUNC-2-NOME
+                                             WS-FUNC-3-NOME
+                   END-CALL
+                   PERFORM MONTAR-NOME-ORDENADO-FUNC
+
+                   MOVE WS-ID-FUNC       TO FM-ID-FUNC
+                   MOVE WS-CPF-FUNC      TO FM-CPF-FUNC
+                   MOVE WS-NOME-FUNC     TO FM-NOME-FUNC
+                   MOVE WS-TEL-FUNC      TO FM-TEL-FUNC
+                   MOVE WS-ENDER-FUNC    TO FM-ENDER-FUNC
+                   MOVE WS-TIPO-ENDERECO TO FM-TIPO-ENDER
+                   MOVE WS-SALA-FUNC     TO FM-SALA-FUNC
+
+                   WRITE FM-FUNCIONARIO-REC
+                   IF WS-FS-FUNC = "00"
+                       DISPLAY "FUNCIONARIO INCLUIDO COM SUCESSO"
+                       PERFORM GRAVAR-CSV-FUNCIONARIO
+                   ELSE
+                       DISPLAY "ERRO AO INCLUIR (JA EXISTE?): "
+                           WS-FS-FUNC
+                   END-IF
+               END-IF
+           END-IF.
+
+      * VALIDA O CPF PELO ALGORITMO PADRAO DOS DOIS DIGITOS
+      * VERIFICADORES (MODULO 11 SOBRE OS 9 E OS 10 PRIMEIROS DIGITOS).
+       VALIDAR-CPF.
+           MOVE "S" TO WS-CPF-VALIDO
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 10   TO WS-CPF-PESO
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   WS-CPF-DIG(WS-CPF-IDX) * WS-CPF-PESO
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA * 10, 11)
+           IF WS-CPF-RESTO = 10
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               MOVE WS-CPF-RESTO TO WS-CPF-DV1
+           END-IF
+           IF WS-CPF-DV1 NOT = WS-CPF-DIG(10)
+               MOVE "N" TO WS-CPF-VALIDO
+           END-IF
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 11   TO WS-CPF-PESO
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 10
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   WS-CPF-DIG(WS-CPF-IDX) * WS-CPF-PESO
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA * 10, 11)
+           IF WS-CPF-RESTO = 10
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               MOVE WS-CPF-RESTO TO WS-CPF-DV2
+           END-IF
+           IF WS-CPF-DV2 NOT = WS-CPF-DIG(11)
+               MOVE "N" TO WS-CPF-VALIDO
+           END-IF.
+
+      * CONFERE O FORMATO DO TELEFONE E SE O NUMERO DO ENDERECO E
+      * NUMERICO ANTES DE GRAVAR. O TELEFONE SEGUE O FORMATO
+      * NNNN-NNNN JA USADO NA CARGA (REQUEST 009) E NA VALIDACAO
+      * (REQUEST 020) - UM IS NOT NUMERIC NO CAMPO INTEIRO REJEITARIA
+      * O HIFEN DO PROPRIO FORMATO PADRAO, ENTAO OS TRES TRECHOS SAO
+      * CONFERIDOS SEPARADAMENTE. O NUMERO E TESTADO DIRETO NO TRECHO
+      * CORRESPONDENTE DE WS-ENDER-FUNC (EM VEZ DE NA REDEFINICAO
+      * NUMERICA WS-NUMERO-FUNC) PARA DETECTAR LIXO NAO-NUMERICO SEM
+      * DEPENDER DE CONTEUDO JA INVALIDO NUM CAMPO PIC 9, E PASSADO POR
+      * FUNCTION TRIM PARA UM NUMERO DE RUA CURTO, JUSTIFICADO A
+      * ESQUERDA E COMPLETADO COM ESPACOS A DIREITA, NAO SER REJEITADO.
+      * O TRECHO (21:5) SO EXISTE NO LAYOUT NACIONAL (REQUEST 026) - UM
+      * ENDERECO NO EXTERIOR NAO TEM NUMERO DE RUA SEPARADO, ENTAO A
+      * CHECAGEM FICA RESTRITA A ENDERECO-NACIONAL.
+       VALIDAR-ENDERECO-TELEFONE.
+           MOVE "S" TO WS-TEL-VALIDO
+           MOVE "S" TO WS-NUMERO-VALIDO
+           IF WS-TEL-FUNC(1:4) IS NOT NUMERIC
+                   OR WS-TEL-FUNC(5:1) NOT = "-"
+                   OR WS-TEL-FUNC(6:4) IS NOT NUMERIC
+               MOVE "N" TO WS-TEL-VALIDO
+           END-IF
+           IF ENDERECO-NACIONAL
+               IF FUNCTION TRIM(WS-ENDER-FUNC(21:5)) IS NOT NUMERIC
+                   MOVE "N" TO WS-NUMERO-VALIDO
+               END-IF
+           END-IF.
+
+      * REMONTA O NOME DO FUNCIONARIO NO FORMATO DE ORDENACAO
+      * "SOBRENOME, NOME M." (MESMA LOGICA DE MONTAR-NOME-ORDENADO EM
+      * A005-UNSTRING), A PARTIR DAS PARTES DEVOLVIDAS PELO NOME-PARSER.
+      * O ULTIMO NOME USA FUNCTION TRIM EM VEZ DE DELIMITED BY SPACE
+      * PORQUE PODE TER ESPACO EMBUTIDO QUANDO O NOME-PARSER DOBRA UMA
+      * PARTICULA DE SOBRENOME COMPOSTO (REQUEST 011), EX.: "DA SILVA".
+       MONTAR-NOME-ORDENADO-FUNC.
+           MOVE SPACES TO WS-FUNC-NOME-ORDENADO
+           IF WS-FUNC-2-NOME = SPACES
+               STRING FUNCTION TRIM(WS-FUNC-3-NOME) DELIMITED BY SIZE
+                      ", "            DELIMITED BY SIZE
+                      WS-FUNC-1-NOME  DELIMITED BY SPACE
+                   INTO WS-FUNC-NOME-ORDENADO
+               END-STRING
+           ELSE
+               MOVE WS-FUNC-2-NOME(1:1) TO WS-FUNC-MEIO-INICIAL
+               STRING FUNCTION TRIM(WS-FUNC-3-NOME) DELIMITED BY SIZE
+                      ", "                 DELIMITED BY SIZE
+                      WS-FUNC-1-NOME       DELIMITED BY SPACE
+                      " "                  DELIMITED BY SIZE
+                      WS-FUNC-MEIO-INICIAL DELIMITED BY SIZE
+                      "."                  DELIMITED BY SIZE
+                   INTO WS-FUNC-NOME-ORDENADO
+               END-STRING
+           END-IF.
+
+      * GRAVA UMA LINHA CSV DO FUNCIONARIO RECEM INCLUIDO/CARREGADO
+      * (REQUEST 027) - O ENDERECO VAI COMO TEXTO UNICO JA QUE O
+      * REQUEST 026 CRIOU DOIS LAYOUTS DE LARGURAS DIFERENTES PARA O
+      * MESMO CAMPO; A COLUNA TIPO_ENDERECO DIZ QUAL DELES SE APLICA.
+      * O NOME VAI NO FORMATO "SOBRENOME, NOME M." (REQUEST 010/012)
+      * PARA A PLANILHA JA SAIR ORDENAVEL POR SOBRENOME. O CAMPO VAI
+      * ENTRE ASPAS (RFC4180) PORQUE ESSE FORMATO TEM UMA VIRGULA
+      * EMBUTIDA (EX.: "DA SILVA, JOAO") QUE, SEM ASPAS, CRIARIA UMA
+      * COLUNA A MAIS NA LINHA E DESALINHARIA TUDO DEPOIS DO NOME.
+       GRAVAR-CSV-FUNCIONARIO.
+           MOVE SPACES TO CL-FUNC-LINHA
+           STRING FM-ID-FUNC                       DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FUNC-NOME-ORDENADO)
+                                                     DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(FM-TEL-FUNC)        DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  WS-TIPO-ENDERECO                  DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM(FM-ENDER-FUNC)      DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FM-SALA-FUNC                      DELIMITED BY SIZE
+               INTO CL-FUNC-LINHA
+           END-STRING
+           WRITE CL-FUNC-LINHA.
+
+       ALTERAR-FUNCIONARIO.
+           DISPLAY "MATRICULA A ALTERAR: "
+           ACCEPT WS-ID-FUNC
+           MOVE WS-ID-FUNC TO FM-ID-FUNC
+           READ EMPLOYEE-MASTER KEY IS FM-ID-FUNC
+           IF WS-FS-FUNC NOT = "00"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO: " WS-FS-FUNC
+           ELSE
+               DISPLAY "NOME ATUAL: " FM-NOME-FUNC
+               DISPLAY "NOVO NOME: "
+               ACCEPT FM-NOME-FUNC
+               DISPLAY "NOVO TELEFONE: "
+               ACCEPT FM-TEL-FUNC
+               DISPLAY "NOVO ENDERECO: "
+               ACCEPT FM-ENDER-FUNC
+               DISPLAY "NOVO SALARIO: "
+               ACCEPT FM-SALA-FUNC
+               REWRITE FM-FUNCIONARIO-REC
+               IF WS-FS-FUNC = "00"
+                   DISPLAY "FUNCIONARIO ALTERADO COM SUCESSO"
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR: " WS-FS-FUNC
+               END-IF
+           END-IF.
+
+       EXCLUIR-FUNCIONARIO.
+           DISPLAY "MATRICULA A EXCLUIR: "
+           ACCEPT WS-ID-FUNC
+           MOVE WS-ID-FUNC TO FM-ID-FUNC
+           READ EMPLOYEE-MASTER KEY IS FM-ID-FUNC
+           IF WS-FS-FUNC NOT = "00"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO: " WS-FS-FUNC
+           ELSE
+               DELETE EMPLOYEE-MASTER
+               IF WS-FS-FUNC = "00"
+                   DISPLAY "FUNCIONARIO EXCLUIDO COM SUCESSO"
+               ELSE
+                   DISPLAY "ERRO AO EXCLUIR: " WS-FS-FUNC
+               END-IF
+           END-IF.
+
+       CONSULTAR-FUNCIONARIO.
+           DISPLAY "MATRICULA A CONSULTAR: "
+           ACCEPT WS-ID-FUNC
+           MOVE WS-ID-FUNC TO FM-ID-FUNC
+           READ EMPLOYEE-MASTER KEY IS FM-ID-FUNC
+           IF WS-FS-FUNC NOT = "00"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO: " WS-FS-FUNC
+           ELSE
+               MOVE FM-CPF-FUNC    TO WS-CPF-FUNC
+               MOVE FM-NOME-FUNC   TO WS-NOME-FUNC
+               MOVE FM-TEL-FUNC    TO WS-TEL-FUNC
+               MOVE FM-ENDER-FUNC  TO WS-ENDER-FUNC
+               MOVE FM-TIPO-ENDER  TO WS-TIPO-ENDERECO
+               MOVE FM-SALA-FUNC   TO WS-SALA-FUNC
+               MOVE WS-SALA-FUNC   TO WS-AUX-SALARIO
+
+               PERFORM CALCULAR-IMPOSTOS
+
+               MOVE "CONSULTA DE FUNCIONARIO" TO WS-CAB-TITULO
+               PERFORM IMPRIMIR-CABECALHO-RELATORIO
+               DISPLAY WS-CAB-LINHA-1
+               DISPLAY WS-CAB-LINHA-2
+
+               DISPLAY "CPF: "WS-CPF-FUNC
+               DISPLAY "NOME: "WS-NOME-FUNC
+               DISPLAY "TELEFONE: "WS-TEL-FUNC
+               IF ENDERECO-EXTERIOR
+                   DISPLAY "CIDADE: "WS-CIDADE-EXT
+                   DISPLAY "PROVINCIA/ESTADO: "WS-PROVINCIA-EXT
+                   DISPLAY "CODIGO POSTAL: "WS-CEP-EXT
+                   DISPLAY "PAIS: "WS-PAIS-EXT
+               ELSE
+                   DISPLAY "RUA: "WS-RUA-FUNC
+                   DISPLAY "NUMERO: "WS-NUMERO-FUNC
+                   DISPLAY "REFERENCIA: "WS-PTO-REF-FUNC
+               END-IF
+               DISPLAY "SALARIO BRUTO: "WS-AUX-SALARIO
+               DISPLAY "DESCONTO INSS: "WS-AUX-INSS
+               DISPLAY "DESCONTO IRRF: "WS-AUX-IRRF
+               DISPLAY "SALARIO LIQUIDO: "WS-AUX-LIQUIDO
+           END-IF.
+
+      * CALCULA OS DESCONTOS DE INSS E IRRF SOBRE O SALARIO BRUTO,
+      * PELA TABELA PROGRESSIVA VIGENTE, E APURA O SALARIO LIQUIDO.
+       CALCULAR-IMPOSTOS.
+           MOVE 4 TO WS-IDX-IMPOSTO
+           PERFORM VARYING WS-IDX-IMPOSTO FROM 1 BY 1
+                   UNTIL WS-IDX-IMPOSTO > 4
+               IF WS-SALA-FUNC <= WS-INSS-LIMITE(WS-IDX-IMPOSTO)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-IDX-IMPOSTO > 4
+               MOVE 4 TO WS-IDX-IMPOSTO
+           END-IF
+           COMPUTE WS-INSS ROUNDED =
+               WS-SALA-FUNC * WS-INSS-ALIQUOTA(WS-IDX-IMPOSTO)
+               - WS-INSS-DEDUCAO(WS-IDX-IMPOSTO)
+
+           COMPUTE WS-BASE-IRRF = WS-SALA-FUNC - WS-INSS
+
+           MOVE 5 TO WS-IDX-IMPOSTO
+           PERFORM VARYING WS-IDX-IMPOSTO FROM 1 BY 1
+                   UNTIL WS-IDX-IMPOSTO > 5
+               IF WS-BASE-IRRF <= WS-IRRF-LIMITE(WS-IDX-IMPOSTO)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-IDX-IMPOSTO > 5
+               MOVE 5 TO WS-IDX-IMPOSTO
+           END-IF
+           COMPUTE WS-IRRF ROUNDED =
+               WS-BASE-IRRF * WS-IRRF-ALIQUOTA(WS-IDX-IMPOSTO)
+               - WS-IRRF-DEDUCAO(WS-IDX-IMPOSTO)
+
+           COMPUTE WS-SALARIO-LIQUIDO = WS-SALA-FUNC - WS-INSS - WS-IRRF
+
+           MOVE WS-INSS TO WS-AUX-INSS
+           MOVE WS-IRRF TO WS-AUX-IRRF
+           MOVE WS-SALARIO-LIQUIDO TO WS-AUX-LIQUIDO.
 
-            DISPLAY "NOME: "WS-NOME-FUNC
-            DISPLAY "TELEFONE: "WS-TEL-FUNC
-            DISPLAY "RUA: "WS-RUA-FUNC
-            DISPLAY "NUMERO: "WS-NUMERO-FUNC
-            DISPLAY "REFERENCIA: "WS-PTO-REF-FUNC
-            DISPLAY "SALARIO: "WS-AUX-SALARIO
-           
+       COPY CABECALHO-PROC.
 
-            STOP RUN.
        END PROGRAM A004-VARIAVEIS.
