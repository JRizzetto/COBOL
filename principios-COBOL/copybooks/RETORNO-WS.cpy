@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RETORNO-WS.cpy
+      * CODIGOS DE RETORNO PADRAO DO JOB, PARA UM SCHEDULER REAL PODER
+      * DECIDIR O PROXIMO PASSO PELO RETURN-CODE DE CADA PROGRAMA EM VEZ
+      * DE TODO MUNDO TERMINAR COM UM STOP RUN/GOBACK SEM CODIGO NENHUM.
+      * O PROGRAMA INCLUSOR DEVE MOVER UMA DESTAS CONSTANTES PARA A
+      * VARIAVEL ESPECIAL RETURN-CODE ANTES DO STOP RUN/GOBACK FINAL.
+      ******************************************************************
+       01 WS-RC-NORMAL              PIC 9(02) VALUE 00.
+       01 WS-RC-ALERTA              PIC 9(02) VALUE 04.
+       01 WS-RC-ERRO-DADOS          PIC 9(02) VALUE 08.
+       01 WS-RC-ABEND               PIC 9(02) VALUE 16.
