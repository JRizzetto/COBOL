@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CABECALHO-WS.cpy
+      * CAMPOS COMPARTILHADOS DE CABECALHO DE RELATORIO: DATA DE
+      * EXECUCAO, TITULO DO RELATORIO E NUMERO DE PAGINA. INCLUIDO NA
+      * WORKING-STORAGE SECTION DE CADA PROGRAMA QUE EMITE RELATORIO,
+      * JUNTO COM CABECALHO-PROC.cpy NA PROCEDURE DIVISION.
+      ******************************************************************
+       01 WS-CAB-DATA-EXECUCAO.
+           05 WS-CAB-ANO            PIC 9(04).
+           05 WS-CAB-MES            PIC 9(02).
+           05 WS-CAB-DIA            PIC 9(02).
+       01 WS-CAB-DATA-FMT           PIC X(10) VALUE SPACES.
+       01 WS-CAB-TITULO             PIC X(40) VALUE SPACES.
+       01 WS-CAB-PAGINA             PIC 9(04) VALUE ZERO.
+       01 WS-CAB-LINHA-1            PIC X(80) VALUE SPACES.
+       01 WS-CAB-LINHA-2            PIC X(80) VALUE SPACES.
