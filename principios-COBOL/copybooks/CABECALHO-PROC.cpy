@@ -0,0 +1,29 @@
+      ******************************************************************
+      * CABECALHO-PROC.cpy
+      * PARAGRAFO COMPARTILHADO QUE MONTA E IMPRIME O CABECALHO DE
+      * RELATORIO (TITULO, DATA DE EXECUCAO E NUMERO DE PAGINA).
+      * O PROGRAMA INCLUSOR DEVE PREENCHER WS-CAB-TITULO E PERFORMAR
+      * IMPRIMIR-CABECALHO-RELATORIO NO INICIO DE CADA PAGINA DO
+      * RELATORIO. REQUER OS CAMPOS DE CABECALHO-WS.cpy.
+      ******************************************************************
+       IMPRIMIR-CABECALHO-RELATORIO.
+           ADD 1 TO WS-CAB-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO WS-CAB-DATA-EXECUCAO
+           STRING WS-CAB-DIA     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-CAB-MES     DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-CAB-ANO     DELIMITED BY SIZE
+               INTO WS-CAB-DATA-FMT
+           END-STRING
+           MOVE SPACES TO WS-CAB-LINHA-1
+           MOVE SPACES TO WS-CAB-LINHA-2
+           STRING WS-CAB-TITULO    DELIMITED BY SIZE
+                  "  DATA: "       DELIMITED BY SIZE
+                  WS-CAB-DATA-FMT  DELIMITED BY SIZE
+               INTO WS-CAB-LINHA-1
+           END-STRING
+           STRING "PAGINA: "     DELIMITED BY SIZE
+                  WS-CAB-PAGINA  DELIMITED BY SIZE
+               INTO WS-CAB-LINHA-2
+           END-STRING.
