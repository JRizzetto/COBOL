@@ -16,12 +16,35 @@
        77 WS-CONTADOR-3                    PIC 9(02) VALUES ZEROS.
        77 WS-TOT-CAMPOS                    PIC 9(02) VALUES ZEROS.
        77 WS-NOME-COMPLETO                 PIC X(60) VALUES SPACES.
+      * CAMPO DEDICADO PARA A CHAMADA AO NOME-PARSER (REQUEST 010): O
+      * SUBPROGRAMA DECLARA LK-NOME-COMPLETO COMO PIC X(30), ENTAO O
+      * ARGUMENTO TEM QUE TER ESSE MESMO TAMANHO EM VEZ DE REUSAR O
+      * WS-NOME-COMPLETO PIC X(60) DESTE PROGRAMA (USADO PELAS DEMAIS
+      * DEMONSTRACOES DE UNSTRING ABAIXO) - DO JEITO QUE JA E FEITO EM
+      * 002-ALUNO-APROVADO.COB (WS-NOME-ALUNO) E A004-VARIAVEIS.COB
+      * (WS-FUNC-NOME-COMPLETO).
+       77 WS-NOME-COMPLETO-PARSER          PIC X(30) VALUES SPACES.
        77 WS-PRIMEIRO-NOME                 PIC X(20) VALUES SPACES.
        77 WS-MEIO-NOME                     PIC X(20) VALUES SPACES.
        77 WS-ULTIMO-NOME                   PIC X(20) VALUES SPACES.
+       77 WS-MEIO-INICIAL                  PIC X(01) VALUES SPACES.
+       77 WS-NOME-ORDENADO                 PIC X(45) VALUES SPACES.
+      * ENDERECO PARA MONTAGEM DE ETIQUETA DE CORRESPONDENCIA (REQUEST
+      * 022) - MESMO LAYOUT RUA/NUMERO/PONTO DE REFERENCIA USADO NO
+      * CADASTRO DE FUNCIONARIOS DO A004-VARIAVEIS (WS-RUA-FUNC/
+      * WS-NUMERO-FUNC/WS-PTO-REF-FUNC), REPETIDO AQUI PORQUE OS DOIS
+      * PROGRAMAS AINDA NAO COMPARTILHAM UM COPYBOOK DE ENDERECO.
+       01 WS-ENDER-MALA                    PIC X(45) VALUES SPACES.
+       01 FILLER REDEFINES WS-ENDER-MALA.
+           05 WS-RUA-MALA                  PIC X(20).
+           05 WS-NUMERO-MALA               PIC 9(05).
+           05 WS-PTO-REF-MALA              PIC X(20).
+       77 WS-ETIQUETA-LINHA-1              PIC X(45) VALUES SPACES.
+       77 WS-ETIQUETA-LINHA-2              PIC X(60) VALUES SPACES.
+       COPY RETORNO-WS.
        PROCEDURE DIVISION.
            
-           INITIALISE                      WS-POINTER
+           INITIALIZE                      WS-POINTER
                                            WS-CONTADOR-1
                                            WS-CONTADOR-2
                                            WS-CONTADOR-3
@@ -29,22 +52,39 @@
                                            WS-MEIO-NOME
                                            WS-ULTIMO-NOME
 
-            MOVE "ANA MARIA BRAGA"         TO WS-NOME-COMPLETO
+            MOVE "ANA MARIA BRAGA"         TO WS-NOME-COMPLETO-PARSER
 
-            UNSTRING WS-NOME-COMPLETO
-                     DELIMITED BY SPACES
-                     INTO WS-PRIMEIRO-NOME
-                          WS-MEIO-NOME
-                          WS-ULTIMO-NOME
-            END-UNSTRING.
+      * A QUEBRA DO NOME AGORA E FEITA PELO SUBPROGRAMA COMPARTILHADO
+      * NOME-PARSER, O MESMO USADO PELA INTEGRACAO DE ALUNOS E
+      * FUNCIONARIOS, EM VEZ DE REPETIR O UNSTRING AQUI.
+            CALL "NOME-PARSER" USING WS-NOME-COMPLETO-PARSER
+                                      WS-PRIMEIRO-NOME
+                                      WS-MEIO-NOME
+                                      WS-ULTIMO-NOME
+            END-CALL.
 
             DISPLAY "PRIMEIRO NOME: "WS-PRIMEIRO-NOME
             DISPLAY "NOME DO MEIO.: "WS-MEIO-NOME
             DISPLAY "ULTIMO NOME..:"WS-ULTIMO-NOME
+
+      * REMONTA O NOME JA QUEBRADO NO FORMATO "SOBRENOME, NOME M.",
+      * USADO PARA ORDENAR BOLETINS E FOLHAS DE PAGAMENTO POR SOBRENOME.
+            PERFORM MONTAR-NOME-ORDENADO
+            DISPLAY "NOME ORDENADO: "WS-NOME-ORDENADO
+
+      * MONTA UMA ETIQUETA DE CORRESPONDENCIA A PARTIR DO NOME JA
+      * QUEBRADO MAIS UM ENDERECO NO MESMO LAYOUT DO CADASTRO DE
+      * FUNCIONARIOS (RUA/NUMERO/PONTO DE REFERENCIA).
+            MOVE "RUA DAS FLORES"          TO WS-RUA-MALA
+            MOVE 123                       TO WS-NUMERO-MALA
+            MOVE "PROX. AO MERCADO"         TO WS-PTO-REF-MALA
+            PERFORM MONTAR-ETIQUETA-ENDERECO
+            DISPLAY WS-ETIQUETA-LINHA-1
+            DISPLAY WS-ETIQUETA-LINHA-2
       ******************************************************************
       *        EXEMPLO 2 DO COMANDO UNSTRING
       ******************************************************************
-           INITIALISE                      WS-POINTER
+           INITIALIZE                      WS-POINTER
                                            WS-CONTADOR-1
                                            WS-CONTADOR-2
                                            WS-CONTADOR-3
@@ -75,7 +115,7 @@
       ******************************************************************
       *        EXEMPLO 3 DO COMANDO UNSTRING
       ******************************************************************
-           INITIALISE                      WS-POINTER
+           INITIALIZE                      WS-POINTER
                                            WS-CONTADOR-1
                                            WS-CONTADOR-2
                                            WS-CONTADOR-3
@@ -106,7 +146,7 @@
       ******************************************************************
       *        EXEMPLO 4 DO COMANDO UNSTRING
       ******************************************************************
-           INITIALISE                      WS-POINTER
+           INITIALIZE                      WS-POINTER
                                            WS-CONTADOR-1
                                            WS-CONTADOR-2
                                            WS-CONTADOR-3
@@ -140,7 +180,7 @@
       ******************************************************************
       *        EXEMPLO 4 DO COMANDO UNSTRING
       ******************************************************************
-           INITIALISE                      WS-POINTER
+           INITIALIZE                      WS-POINTER
                                            WS-CONTADOR-1
                                            WS-CONTADOR-2
                                            WS-CONTADOR-3
@@ -169,7 +209,61 @@
             DISPLAY "WS-CONTADOR-1: "WS-CONTADOR-1
             DISPLAY "WS-CONTADOR-2: "WS-CONTADOR-2
             DISPLAY "WS-CONTADOR-3: "WS-CONTADOR-3
+
+            PERFORM FIM-PROGRAMA
             .
 
-            STOP RUN.
+      * MONTA O NOME COMPLETO JA QUEBRADO NO FORMATO DE ORDENACAO
+      * "SOBRENOME, NOME M." (INICIAL DO NOME DO MEIO QUANDO HOUVER).
+      * O ULTIMO NOME USA FUNCTION TRIM EM VEZ DE DELIMITED BY SPACE
+      * PORQUE PODE TER ESPACO EMBUTIDO QUANDO O NOME-PARSER DOBRA UMA
+      * PARTICULA DE SOBRENOME COMPOSTO (REQUEST 011), EX.: "DA SILVA".
+       MONTAR-NOME-ORDENADO.
+            MOVE SPACES TO WS-NOME-ORDENADO
+            IF WS-MEIO-NOME = SPACES
+                STRING FUNCTION TRIM(WS-ULTIMO-NOME) DELIMITED BY SIZE
+                       ", "             DELIMITED BY SIZE
+                       WS-PRIMEIRO-NOME DELIMITED BY SPACE
+                    INTO WS-NOME-ORDENADO
+                END-STRING
+            ELSE
+                MOVE WS-MEIO-NOME(1:1) TO WS-MEIO-INICIAL
+                STRING FUNCTION TRIM(WS-ULTIMO-NOME) DELIMITED BY SIZE
+                       ", "             DELIMITED BY SIZE
+                       WS-PRIMEIRO-NOME DELIMITED BY SPACE
+                       " "              DELIMITED BY SIZE
+                       WS-MEIO-INICIAL  DELIMITED BY SIZE
+                       "."              DELIMITED BY SIZE
+                    INTO WS-NOME-ORDENADO
+                END-STRING
+            END-IF.
+
+      * MONTA AS DUAS LINHAS DE UMA ETIQUETA DE CORRESPONDENCIA: O NOME
+      * JA QUEBRADO (PRIMEIRO NOME + ULTIMO NOME) NA PRIMEIRA LINHA E O
+      * ENDERECO (RUA, NUMERO E PONTO DE REFERENCIA) NA SEGUNDA. O
+      * ULTIMO NOME USA FUNCTION TRIM EM VEZ DE DELIMITED BY SPACE
+      * PORQUE PODE TER ESPACO EMBUTIDO QUANDO O NOME-PARSER DOBRA UMA
+      * PARTICULA DE SOBRENOME COMPOSTO (REQUEST 011), EX.: "DA SILVA".
+       MONTAR-ETIQUETA-ENDERECO.
+            MOVE SPACES TO WS-ETIQUETA-LINHA-1
+            STRING WS-PRIMEIRO-NOME DELIMITED BY SPACE
+                   " "              DELIMITED BY SIZE
+                   WS-MEIO-NOME     DELIMITED BY SPACE
+                   " "              DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ULTIMO-NOME) DELIMITED BY SIZE
+                INTO WS-ETIQUETA-LINHA-1
+            END-STRING
+
+            MOVE SPACES TO WS-ETIQUETA-LINHA-2
+            STRING FUNCTION TRIM(WS-RUA-MALA)     DELIMITED BY SIZE
+                   ", "                            DELIMITED BY SIZE
+                   WS-NUMERO-MALA                  DELIMITED BY SIZE
+                   " - "                           DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PTO-REF-MALA)  DELIMITED BY SIZE
+                INTO WS-ETIQUETA-LINHA-2
+            END-STRING.
+
+       FIM-PROGRAMA.
+            MOVE WS-RC-NORMAL TO RETURN-CODE
+            GOBACK.
        END PROGRAM A005-UNSTRING.
\ No newline at end of file
