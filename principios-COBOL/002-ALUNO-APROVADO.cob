@@ -2,54 +2,481 @@
       * Author: Jefferson Rizzetto
       * Date: 10/06/2025
       * Porpose: DECIDIR SE UM ALUNO FOI APROVADO
-      *          
+      *
       * Tectonics: cobc
       ******************************************************************
-       
-       IDENTIFICATION DIVISION. 
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. 002-ALUNO-APROVADO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-FILE ASSIGN TO DYNAMIC WS-ARQ-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ALUNOS.
+           SELECT RELATORIO-FILE ASSIGN TO DYNAMIC WS-ARQ-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+           SELECT HISTORICO-FILE ASSIGN TO DYNAMIC WS-ARQ-HISTORICO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTORICO.
+      * EXTRATO CSV DO BOLETIM (REQUEST 027), PARA A PLANILHA DA
+      * SECRETARIA IMPORTAR O RESULTADO DE CADA ALUNO SEM REDIGITAR
+      * A PARTIR DO CONSOLE OU DO BOLETIM EM TEXTO LIVRE.
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-ARQ-CSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNO-FILE.
+       01  FD-ALUNO-REC.
+           05 FD-NOME-ALUNO    PIC X(30).
+           05 FD-NOTA-1        PIC 9(02)V99.
+           05 FD-NOTA-2        PIC 9(02)V99.
+           05 FD-NOTA-3        PIC 9(02)V99.
+           05 FD-NOTA-4        PIC 9(02)V99.
+           05 FD-FREQUENCIA    PIC 9(03).
+           05 FD-NOTA-RECUP    PIC 9(02)V99.
+       FD  RELATORIO-FILE.
+       01  RL-LINHA            PIC X(160).
+       FD  HISTORICO-FILE.
+       01  HT-LINHA            PIC X(160).
+       FD  CSV-FILE.
+       01  CL-LINHA            PIC X(100).
        WORKING-STORAGE SECTION.
-       01 WS-NOTA-1        PIC 9(02)V99 VALUES ZEROS.
-       01 WS-NOTA-2        PIC 9(02)V99 VALUES ZEROS.
-       01 WS-NOTA-3        PIC 9(02)V99 VALUES ZEROS.
-       01 WS-NOTA-4        PIC 9(02)V99 VALUES ZEROS.
+       01 WS-ARQ-ALUNOS      PIC X(40) VALUES "data/ALUNOS.DAT".
+       01 WS-FS-ALUNOS       PIC X(02) VALUES SPACES.
+       01 WS-ARQ-RELATORIO   PIC X(40) VALUES "data/BOLETIM.TXT".
+       01 WS-FS-RELATORIO    PIC X(02) VALUES SPACES.
+      * ARQUIVO DE AUDITORIA: UMA LINHA POR ALUNO AVALIADO, ACUMULADA
+      * ENTRE EXECUCOES (OPEN EXTEND), PARA A SECRETARIA TER O HISTORICO
+      * COMPLETO DE DECISOES DE NOTA MESMO DEPOIS QUE O BOLETIM DA
+      * TURMA CORRENTE FOR SUBSTITUIDO NA PROXIMA EXECUCAO.
+       01 WS-ARQ-HISTORICO   PIC X(40)
+                              VALUES "data/HISTORICO_AVALIACOES.TXT".
+       01 WS-FS-HISTORICO    PIC X(02) VALUES SPACES.
+       01 WS-ARQ-CSV         PIC X(40) VALUES "data/BOLETIM.CSV".
+       01 WS-FS-CSV          PIC X(02) VALUES SPACES.
+       01 WS-FIM-ARQUIVO   PIC X(01) VALUES "N".
+           88 FIM-ARQUIVO           VALUE "S".
+      * NOTAS DO ALUNO QUEBRADAS POR DISCIPLINA (REQUEST 025) - TABELA
+      * DE PARES DISCIPLINA/NOTA NO LUGAR DOS QUATRO CAMPOS AVULSOS
+      * WS-NOTA-1..4, PARA O BOLETIM PODER IMPRIMIR UM TRANSCRICAO
+      * COMPLETA POR DISCIPLINA EM VEZ DE QUATRO NUMEROS SEM ROTULO.
+      * OS NOMES SAO FIXOS (MESMA SEQUENCIA DE SEMPRE: 3 PROVAS MENSAIS
+      * E A PROVA FINAL) E AS NOTAS SAO SOBRESCRITAS A CADA ALUNO LIDO.
+       01 WS-DISC-TAB-INIT.
+           05 FILLER PIC X(15)    VALUE "PROVA MENSAL 1".
+           05 FILLER PIC 9(02)V99 VALUE ZEROS.
+           05 FILLER PIC X(15)    VALUE "PROVA MENSAL 2".
+           05 FILLER PIC 9(02)V99 VALUE ZEROS.
+           05 FILLER PIC X(15)    VALUE "PROVA MENSAL 3".
+           05 FILLER PIC 9(02)V99 VALUE ZEROS.
+           05 FILLER PIC X(15)    VALUE "PROVA FINAL".
+           05 FILLER PIC 9(02)V99 VALUE ZEROS.
+       01 WS-TABELA-DISCIPLINAS REDEFINES WS-DISC-TAB-INIT.
+           05 WS-DISCIPLINA             OCCURS 4 TIMES.
+               10 WS-NOME-DISCIPLINA    PIC X(15).
+               10 WS-NOTA-DISCIPLINA    PIC 9(02)V99.
+       01 WS-IDX-NOTA        PIC 9(01)    VALUE ZERO.
+       01 WS-SOMA-PONDERADA  PIC 9(05)V99 VALUE ZEROS.
+       01 WS-PONTEIRO-LINHA  PIC 9(03)    VALUE 1.
        01 WS-MEDIA         PIC 9(02)V99 VALUES ZEROS.
+       01 WS-MEDIA-FINAL   PIC 9(02)V99 VALUES ZEROS.
+       01 WS-NOTA-RECUP    PIC 9(02)V99 VALUES ZEROS.
+       01 WS-MEDIA-RECUP   PIC 9(02)V99 VALUES ZEROS.
+       01 WS-MENOR-NOTA    PIC 9(02)V99 VALUES ZEROS.
+       01 WS-PESO-MENOR    PIC 9(03)    VALUES ZEROS.
+       01 WS-FEZ-RECUP     PIC X(01)    VALUES "N".
+           88 FEZ-RECUPERACAO      VALUE "S".
+       01 WS-FREQUENCIA    PIC 9(03)    VALUES ZEROS.
+       01 WS-FREQ-MINIMA   PIC 9(03)    VALUES 075.
+       01 WS-CONCEITO      PIC X(01)    VALUES SPACES.
+       01 WS-STATUS        PIC X(10)    VALUES SPACES.
        01 WS-NOME-ALUNO    PIC X(30)    VALUES SPACES.
+      * NOME DO ALUNO QUEBRADO PELO SUBPROGRAMA COMPARTILHADO
+      * NOME-PARSER (REUTILIZADO TAMBEM NA CARGA DE FUNCIONARIOS).
+       01 WS-ALUNO-1-NOME  PIC X(20)    VALUES SPACES.
+       01 WS-ALUNO-2-NOME  PIC X(20)    VALUES SPACES.
+       01 WS-ALUNO-3-NOME  PIC X(20)    VALUES SPACES.
+      * NOME REMONTADO NO FORMATO "SOBRENOME, NOME M." (REQUEST 010/
+      * 012) A PARTIR DAS PARTES DEVOLVIDAS PELO NOME-PARSER, PARA O
+      * EXTRATO CSV FICAR ORDENAVEL POR SOBRENOME PELA SECRETARIA.
+       01 WS-ALUNO-MEIO-INICIAL PIC X(01) VALUES SPACES.
+       01 WS-ALUNO-NOME-ORDENADO PIC X(45) VALUES SPACES.
+      * PESO DE CADA AVALIACAO NA MEDIA FINAL (SOMAM 100) - 3 PROVAS
+      * MENSAIS VALENDO 20 PONTOS E A PROVA FINAL VALENDO 40.
+       01 WS-PESOS-INIT.
+           05 FILLER           PIC 9(03) VALUE 20.
+           05 FILLER           PIC 9(03) VALUE 20.
+           05 FILLER           PIC 9(03) VALUE 20.
+           05 FILLER           PIC 9(03) VALUE 40.
+       01 WS-TABELA-PESOS REDEFINES WS-PESOS-INIT.
+           05 WS-PESO-NOTA     PIC 9(03) OCCURS 4 TIMES.
+      * ACUMULADORES DO RESUMO ESTATISTICO DA TURMA (REQUEST 021) -
+      * MAIOR/MENOR MEDIA, SOMA PARA O CALCULO DA MEDIA DA TURMA E
+      * CONTAGEM DE APROVADOS/REPROVADOS, ATUALIZADOS A CADA ALUNO
+      * AVALIADO E IMPRESSOS COMO FECHAMENTO DO BOLETIM.
+       01 WS-QTD-ALUNOS      PIC 9(05)    VALUES ZEROS.
+       01 WS-SOMA-MEDIAS     PIC 9(07)V99 VALUES ZEROS.
+       01 WS-MEDIA-TURMA     PIC 9(02)V99 VALUES ZEROS.
+       01 WS-MAIOR-MEDIA     PIC 9(02)V99 VALUES ZEROS.
+       01 WS-MENOR-MEDIA     PIC 9(02)V99 VALUES 99,99.
+       01 WS-QTD-APROVADOS   PIC 9(05)    VALUES ZEROS.
+       01 WS-QTD-REPROVADOS  PIC 9(05)    VALUES ZEROS.
+       COPY CABECALHO-WS.
+       COPY RETORNO-WS.
        PROCEDURE DIVISION.
-           
-           DISPLAY "ESTE PROGRAMA VERIFICA APROVACAO DE UM ALUNO"
 
-           DISPLAY "DIGITE O NOME DO ALUNO"
-           ACCEPT WS-NOME-ALUNO
+       MAIN-PROC.
+           DISPLAY "ESTE PROGRAMA VERIFICA APROVACAO DE UMA TURMA"
+
+           MOVE "BOLETIM DE APROVACAO DE TURMA" TO WS-CAB-TITULO
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO
+           DISPLAY WS-CAB-LINHA-1
+           DISPLAY WS-CAB-LINHA-2
+
+           OPEN INPUT ALUNO-FILE
+           IF WS-FS-ALUNOS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE ALUNOS: " WS-FS-ALUNOS
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT RELATORIO-FILE
+           IF WS-FS-RELATORIO NOT = "00"
+               DISPLAY "ERRO AO ABRIR O BOLETIM: " WS-FS-RELATORIO
+               CLOSE ALUNO-FILE
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-CAB-LINHA-1 TO RL-LINHA
+           WRITE RL-LINHA
+           MOVE WS-CAB-LINHA-2 TO RL-LINHA
+           WRITE RL-LINHA
+
+           OPEN EXTEND HISTORICO-FILE
+           IF WS-FS-HISTORICO = "35"
+               OPEN OUTPUT HISTORICO-FILE
+               CLOSE HISTORICO-FILE
+               OPEN EXTEND HISTORICO-FILE
+           END-IF
+           IF WS-FS-HISTORICO NOT = "00"
+               DISPLAY "ERRO AO ABRIR HISTORICO DE AVALIACOES: "
+                   WS-FS-HISTORICO
+               CLOSE ALUNO-FILE
+               CLOSE RELATORIO-FILE
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF WS-FS-CSV NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXTRATO CSV: " WS-FS-CSV
+               CLOSE ALUNO-FILE
+               CLOSE RELATORIO-FILE
+               CLOSE HISTORICO-FILE
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE "NOME,MEDIA,CONCEITO,STATUS" TO CL-LINHA
+           WRITE CL-LINHA
+
+           PERFORM LER-ALUNO
+
+           PERFORM UNTIL FIM-ARQUIVO
+               PERFORM AVALIAR-ALUNO
+               PERFORM LER-ALUNO
+           END-PERFORM
 
-           DISPLAY "INFORME A NOTA 1: "
-           ACCEPT WS-NOTA-1
+           PERFORM IMPRIMIR-RESUMO-TURMA
 
-           DISPLAY "INFORME A NOTA 2: "
-           ACCEPT WS-NOTA-2
+           CLOSE ALUNO-FILE
+           CLOSE RELATORIO-FILE
+           CLOSE HISTORICO-FILE
+           CLOSE CSV-FILE
 
-           DISPLAY "INFORME A NOTA 3: "
-           ACCEPT WS-NOTA-3
+           MOVE WS-RC-NORMAL TO RETURN-CODE
+           GOBACK.
 
-           DISPLAY "INFORME A NOTA 4: "
-           ACCEPT WS-NOTA-4
+       LER-ALUNO.
+           READ ALUNO-FILE
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   MOVE FD-NOME-ALUNO TO WS-NOME-ALUNO
+                   MOVE FD-NOTA-1     TO WS-NOTA-DISCIPLINA(1)
+                   MOVE FD-NOTA-2     TO WS-NOTA-DISCIPLINA(2)
+                   MOVE FD-NOTA-3     TO WS-NOTA-DISCIPLINA(3)
+                   MOVE FD-NOTA-4     TO WS-NOTA-DISCIPLINA(4)
+                   MOVE FD-FREQUENCIA TO WS-FREQUENCIA
+                   MOVE FD-NOTA-RECUP TO WS-NOTA-RECUP
+                   CALL "NOME-PARSER" USING WS-NOME-ALUNO
+                                             WS-ALUNO-1-NOME
+                                             WS-ALUNO-2-NOME
+                                             WS-ALUNO-3-NOME
+                   END-CALL
+                   PERFORM MONTAR-NOME-ORDENADO-ALUNO
+           END-READ.
 
-           COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2 + WS-NOTA-3 +
-                               WS-NOTA-4) / 4
+      * REMONTA O NOME DO ALUNO NO FORMATO DE ORDENACAO "SOBRENOME,
+      * NOME M." (MESMA LOGICA DE MONTAR-NOME-ORDENADO EM
+      * A005-UNSTRING), A PARTIR DAS PARTES DEVOLVIDAS PELO NOME-PARSER.
+      * O ULTIMO NOME USA FUNCTION TRIM EM VEZ DE DELIMITED BY SPACE
+      * PORQUE PODE TER ESPACO EMBUTIDO QUANDO O NOME-PARSER DOBRA UMA
+      * PARTICULA DE SOBRENOME COMPOSTO (REQUEST 011), EX.: "DA SILVA".
+       MONTAR-NOME-ORDENADO-ALUNO.
+           MOVE SPACES TO WS-ALUNO-NOME-ORDENADO
+           IF WS-ALUNO-2-NOME = SPACES
+               STRING FUNCTION TRIM(WS-ALUNO-3-NOME) DELIMITED BY SIZE
+                      ", "            DELIMITED BY SIZE
+                      WS-ALUNO-1-NOME DELIMITED BY SPACE
+                   INTO WS-ALUNO-NOME-ORDENADO
+               END-STRING
+           ELSE
+               MOVE WS-ALUNO-2-NOME(1:1) TO WS-ALUNO-MEIO-INICIAL
+               STRING FUNCTION TRIM(WS-ALUNO-3-NOME) DELIMITED BY SIZE
+                      ", "                 DELIMITED BY SIZE
+                      WS-ALUNO-1-NOME      DELIMITED BY SPACE
+                      " "                  DELIMITED BY SIZE
+                      WS-ALUNO-MEIO-INICIAL DELIMITED BY SIZE
+                      "."                  DELIMITED BY SIZE
+                   INTO WS-ALUNO-NOME-ORDENADO
+               END-STRING
+           END-IF.
+
+       AVALIAR-ALUNO.
+           MOVE "N" TO WS-FEZ-RECUP
+           MOVE ZEROS TO WS-SOMA-PONDERADA
+           PERFORM VARYING WS-IDX-NOTA FROM 1 BY 1 UNTIL WS-IDX-NOTA > 4
+               COMPUTE WS-SOMA-PONDERADA = WS-SOMA-PONDERADA +
+                   (WS-NOTA-DISCIPLINA(WS-IDX-NOTA) *
+                    WS-PESO-NOTA(WS-IDX-NOTA))
+           END-PERFORM
+           COMPUTE WS-MEDIA = WS-SOMA-PONDERADA / 100
+
+           MOVE WS-MEDIA TO WS-MEDIA-FINAL
+
+           IF WS-MEDIA < 7
+               PERFORM RECUPERACAO
+           END-IF
+
+           PERFORM CALCULAR-CONCEITO
 
-           DISPLAY "A MEIA EH: " WS-MEDIA
-           
-           IF WS-MEDIA >= 7 THEN 
+           DISPLAY "ALUNO: " WS-NOME-ALUNO
+               " - A MEIA EH: " WS-MEDIA-FINAL
+               " FREQUENCIA: " WS-FREQUENCIA "% CONCEITO: " WS-CONCEITO
+
+           IF WS-MEDIA-FINAL >= 7
+               AND WS-FREQUENCIA >= WS-FREQ-MINIMA THEN
+               MOVE "APROVADO"   TO WS-STATUS
                DISPLAY "O ALUNO " WS-NOME-ALUNO " FOI APROVADO!"
-           ELSE 
+           ELSE
+               MOVE "REPROVADO" TO WS-STATUS
                DISPLAY "O ALUNO " WS-NOME-ALUNO " NAO FOI REPROVADO!"
+           END-IF
+
+           PERFORM IMPRIMIR-TRANSCRICAO
+           PERFORM GRAVAR-HISTORICO
+           PERFORM GRAVAR-CSV-ALUNO
+           PERFORM ACUMULAR-RESUMO-TURMA.
+
+      * ALUNO QUE NAO ATINGIU A MEDIA TEM DIREITO A SEGUNDA CHAMADA:
+      * A NOTA DE RECUPERACAO SUBSTITUI A MENOR NOTA DO PERIODO (NO
+      * MESMO PESO) E A MEDIA FINAL FICA SENDO A MAIOR ENTRE A MEDIA
+      * ORIGINAL E A MEDIA RECALCULADA COM A SUBSTITUICAO.
+       RECUPERACAO.
+           MOVE "S" TO WS-FEZ-RECUP
+           MOVE WS-NOTA-DISCIPLINA(1) TO WS-MENOR-NOTA
+           MOVE WS-PESO-NOTA(1)       TO WS-PESO-MENOR
+
+           PERFORM VARYING WS-IDX-NOTA FROM 2 BY 1 UNTIL WS-IDX-NOTA > 4
+               IF WS-NOTA-DISCIPLINA(WS-IDX-NOTA) < WS-MENOR-NOTA
+                   MOVE WS-NOTA-DISCIPLINA(WS-IDX-NOTA) TO WS-MENOR-NOTA
+                   MOVE WS-PESO-NOTA(WS-IDX-NOTA)       TO WS-PESO-MENOR
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-MEDIA-RECUP =
+               WS-MEDIA + ((WS-NOTA-RECUP - WS-MENOR-NOTA)
+                            * WS-PESO-MENOR / 100)
+
+           IF WS-MEDIA-RECUP > WS-MEDIA-FINAL
+               MOVE WS-MEDIA-RECUP TO WS-MEDIA-FINAL
+           END-IF.
+
+      * CONVERTE A MEDIA NUMERICA NO CONCEITO DE BOLETIM (A/B/C/D/F),
+      * SEGUINDO A ESCALA USUAL DE 0 A 10 DA REDE.
+       CALCULAR-CONCEITO.
+           EVALUATE TRUE
+               WHEN WS-MEDIA-FINAL >= 9
+                   MOVE "A" TO WS-CONCEITO
+               WHEN WS-MEDIA-FINAL >= 8
+                   MOVE "B" TO WS-CONCEITO
+               WHEN WS-MEDIA-FINAL >= 7
+                   MOVE "C" TO WS-CONCEITO
+               WHEN WS-MEDIA-FINAL >= 5
+                   MOVE "D" TO WS-CONCEITO
+               WHEN OTHER
+                   MOVE "F" TO WS-CONCEITO
+           END-EVALUATE.
+
+      * MONTA UMA LINHA DO BOLETIM IMPRESSO (NOME, NOTAS, MEDIA,
+      * CONCEITO E SITUACAO FINAL) E GRAVA NO ARQUIVO DE RELATORIO.
+      * TRANSCRICAO COMPLETA POR DISCIPLINA (REQUEST 025): UMA LINHA POR
+      * ALUNO LISTANDO CADA DISCIPLINA COM SUA NOTA, SEGUIDA DA MEDIA,
+      * CONCEITO E SITUACAO FINAL - MONTADA COM STRING WITH POINTER, NO
+      * MESMO ESTILO JA USADO NO A005-UNSTRING PARA MONTAGEM INCREMENTAL.
+       IMPRIMIR-TRANSCRICAO.
+           MOVE SPACES TO RL-LINHA
+           MOVE 1 TO WS-PONTEIRO-LINHA
+           STRING WS-NOME-ALUNO DELIMITED BY SIZE
+               INTO RL-LINHA
+               WITH POINTER WS-PONTEIRO-LINHA
+           END-STRING
+
+           PERFORM VARYING WS-IDX-NOTA FROM 1 BY 1 UNTIL WS-IDX-NOTA > 4
+               STRING " " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NOME-DISCIPLINA(WS-IDX-NOTA))
+                          DELIMITED BY SIZE
+                      "=" DELIMITED BY SIZE
+                      WS-NOTA-DISCIPLINA(WS-IDX-NOTA) DELIMITED BY SIZE
+                   INTO RL-LINHA
+                   WITH POINTER WS-PONTEIRO-LINHA
+               END-STRING
+           END-PERFORM
+
+           STRING " MEDIA="   DELIMITED BY SIZE
+                  WS-MEDIA-FINAL DELIMITED BY SIZE
+                  " CONC="    DELIMITED BY SIZE
+                  WS-CONCEITO DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  WS-STATUS   DELIMITED BY SIZE
+               INTO RL-LINHA
+               WITH POINTER WS-PONTEIRO-LINHA
+           END-STRING
+           WRITE RL-LINHA.
+
+      * REGISTRA NO HISTORICO DE AUDITORIA A AVALIACAO DO ALUNO (NOME,
+      * AS QUATRO NOTAS, MEDIA FINAL, SITUACAO E DATA DE EXECUCAO), UMA
+      * LINHA POR ALUNO, ACUMULADA ENTRE EXECUCOES DO PROGRAMA.
+       GRAVAR-HISTORICO.
+           MOVE SPACES TO HT-LINHA
+           MOVE 1 TO WS-PONTEIRO-LINHA
+           STRING WS-CAB-DATA-FMT DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-NOME-ALUNO   DELIMITED BY SIZE
+               INTO HT-LINHA
+               WITH POINTER WS-PONTEIRO-LINHA
+           END-STRING
+
+           PERFORM VARYING WS-IDX-NOTA FROM 1 BY 1 UNTIL WS-IDX-NOTA > 4
+               STRING " " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NOME-DISCIPLINA(WS-IDX-NOTA))
+                          DELIMITED BY SIZE
+                      "=" DELIMITED BY SIZE
+                      WS-NOTA-DISCIPLINA(WS-IDX-NOTA) DELIMITED BY SIZE
+                   INTO HT-LINHA
+                   WITH POINTER WS-PONTEIRO-LINHA
+               END-STRING
+           END-PERFORM
+
+           STRING " MEDIA="       DELIMITED BY SIZE
+                  WS-MEDIA-FINAL  DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-STATUS       DELIMITED BY SIZE
+               INTO HT-LINHA
+               WITH POINTER WS-PONTEIRO-LINHA
+           END-STRING
+           WRITE HT-LINHA.
+
+      * GRAVA UMA LINHA CSV DO RESULTADO DO ALUNO (REQUEST 027), PARA A
+      * PLANILHA DA SECRETARIA IMPORTAR NOME/MEDIA/CONCEITO/SITUACAO SEM
+      * DEPENDER DO LAYOUT DE COLUNAS FIXAS DO BOLETIM EM TEXTO LIVRE.
+      * O NOME VAI NO FORMATO "SOBRENOME, NOME M." (REQUEST 010/012)
+      * PARA A PLANILHA JA SAIR ORDENAVEL POR SOBRENOME. O CAMPO VAI
+      * ENTRE ASPAS (RFC4180) PORQUE ESSE FORMATO TEM UMA VIRGULA
+      * EMBUTIDA (EX.: "DA SILVA, JOAO") QUE, SEM ASPAS, CRIARIA UMA
+      * COLUNA A MAIS NA LINHA E DESALINHARIA TUDO DEPOIS DO NOME.
+       GRAVAR-CSV-ALUNO.
+           MOVE SPACES TO CL-LINHA
+           STRING '"'            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ALUNO-NOME-ORDENADO)
+                                              DELIMITED BY SIZE
+                  '"'            DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-MEDIA-FINAL DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-CONCEITO    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATUS) DELIMITED BY SIZE
+               INTO CL-LINHA
+           END-STRING
+           WRITE CL-LINHA.
+
+      * ATUALIZA OS ACUMULADORES DO RESUMO DA TURMA (REQUEST 021) A
+      * CADA ALUNO AVALIADO - MAIOR/MENOR MEDIA, SOMA PARA A MEDIA DA
+      * TURMA E CONTAGEM DE APROVADOS/REPROVADOS.
+       ACUMULAR-RESUMO-TURMA.
+           ADD 1 TO WS-QTD-ALUNOS
+           ADD WS-MEDIA-FINAL TO WS-SOMA-MEDIAS
+
+           IF WS-MEDIA-FINAL > WS-MAIOR-MEDIA
+               MOVE WS-MEDIA-FINAL TO WS-MAIOR-MEDIA
+           END-IF
+           IF WS-MEDIA-FINAL < WS-MENOR-MEDIA
+               MOVE WS-MEDIA-FINAL TO WS-MENOR-MEDIA
+           END-IF
+
+           IF WS-STATUS = "APROVADO"
+               ADD 1 TO WS-QTD-APROVADOS
+           ELSE
+               ADD 1 TO WS-QTD-REPROVADOS
            END-IF.
 
-            STOP RUN.
-       END PROGRAM 002-ALUNO-APROVADO.
\ No newline at end of file
+      * FECHAMENTO DO BOLETIM: RESUMO ESTATISTICO DA TURMA (MAIOR,
+      * MENOR E MEDIA DAS MEDIAS, E A CONTAGEM DE APROVADOS E
+      * REPROVADOS), PEDIDO PELA DIRECAO A CADA PERIODO DE NOTAS EM VEZ
+      * DE SER SOMADO A MAO A PARTIR DOS BOLETINS INDIVIDUAIS.
+       IMPRIMIR-RESUMO-TURMA.
+           IF WS-QTD-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA =
+                   WS-SOMA-MEDIAS / WS-QTD-ALUNOS
+           END-IF
+
+           MOVE SPACES TO RL-LINHA
+           WRITE RL-LINHA
+           MOVE SPACES TO RL-LINHA
+           STRING "RESUMO DA TURMA - ALUNOS AVALIADOS: "
+                  WS-QTD-ALUNOS   DELIMITED BY SIZE
+               INTO RL-LINHA
+           END-STRING
+           WRITE RL-LINHA
+           MOVE SPACES TO RL-LINHA
+           STRING "MAIOR MEDIA=" WS-MAIOR-MEDIA DELIMITED BY SIZE
+                  " MENOR MEDIA=" WS-MENOR-MEDIA DELIMITED BY SIZE
+                  " MEDIA DA TURMA=" WS-MEDIA-TURMA DELIMITED BY SIZE
+               INTO RL-LINHA
+           END-STRING
+           WRITE RL-LINHA
+           MOVE SPACES TO RL-LINHA
+           STRING "APROVADOS=" WS-QTD-APROVADOS DELIMITED BY SIZE
+                  " REPROVADOS=" WS-QTD-REPROVADOS DELIMITED BY SIZE
+               INTO RL-LINHA
+           END-STRING
+           WRITE RL-LINHA
+
+           DISPLAY "RESUMO DA TURMA - ALUNOS: " WS-QTD-ALUNOS
+           DISPLAY "MAIOR MEDIA=" WS-MAIOR-MEDIA
+               " MENOR MEDIA=" WS-MENOR-MEDIA
+               " MEDIA DA TURMA=" WS-MEDIA-TURMA
+           DISPLAY "APROVADOS=" WS-QTD-APROVADOS
+               " REPROVADOS=" WS-QTD-REPROVADOS.
+
+       COPY CABECALHO-PROC.
+
+       END PROGRAM 002-ALUNO-APROVADO.
