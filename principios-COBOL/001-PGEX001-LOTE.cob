@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: JEFFERSON RIZZETTO
+      * Date: 08/08/2026
+      * Porpose: VERSAO EM LOTE DO PGEX001 - LE UM ARQUIVO DE REGISTROS
+      *          DE VALOR E ACUMULA UM WS-RESULTADO CORRENTE, EMITINDO
+      *          UMA LINHA DE TOTAL DE CONTROLE NO FINAL, PARA SER
+      *          REUTILIZADA COMO ROTINA DE TOTALIZACAO DE UM JOB REAL.
+      * Tectonics: PGEX001-LOTE
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGEX001-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-FILE ASSIGN TO DYNAMIC WS-ARQ-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-FILE.
+       01  FD-LOTE-REC.
+      * SINAL SEPARADO NA FRENTE (REQUEST 028) PARA O ARQUIVO DE LOTE
+      * PODER TRAZER LANCAMENTOS A DEBITO (NEGATIVOS) ALEM DE CREDITO,
+      * EM VEZ DE TRATAR TODO REGISTRO COMO VALOR POSITIVO.
+           05 FD-VALOR         PIC S9(006)V99 SIGN IS LEADING SEPARATE.
+       WORKING-STORAGE SECTION.
+       01 WS-ARQ-LOTE          PIC X(40) VALUE "data/PGEX_LOTE.DAT".
+       01 WS-FS-LOTE           PIC X(02) VALUES SPACES.
+       01 WS-FIM-LOTE          PIC X(01) VALUES "N".
+           88 FIM-LOTE                 VALUE "S".
+       01 WS-VALOR             PIC S9(006)V99 SIGN IS LEADING SEPARATE
+                                   VALUE ZEROS.
+       01 WS-RESULTADO         PIC S9(008)V99 SIGN IS LEADING SEPARATE
+                                   VALUE ZEROS.
+       01 WS-QTD-REGISTROS     PIC 9(005)    VALUE ZEROS.
+       01 WS-ESTOUROU          PIC X(01)     VALUE "N".
+           88 ESTOUROU-SOMA            VALUE "S".
+       COPY RETORNO-WS.
+       PROCEDURE DIVISION.
+
+       MAIN-PROC.
+           DISPLAY "TOTALIZADOR EM LOTE - PGEX001-LOTE"
+
+           OPEN INPUT LOTE-FILE
+           IF WS-FS-LOTE NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE LOTE: " WS-FS-LOTE
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM LER-REGISTRO
+
+           PERFORM UNTIL FIM-LOTE
+               PERFORM ACUMULAR-VALOR
+               PERFORM LER-REGISTRO
+           END-PERFORM
+
+           CLOSE LOTE-FILE
+
+           PERFORM IMPRIMIR-TOTAL-CONTROLE
+
+           IF ESTOUROU-SOMA
+               MOVE WS-RC-ALERTA TO RETURN-CODE
+           ELSE
+               MOVE WS-RC-NORMAL TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       LER-REGISTRO.
+           READ LOTE-FILE
+               AT END
+                   SET FIM-LOTE TO TRUE
+               NOT AT END
+                   MOVE FD-VALOR TO WS-VALOR
+                   ADD 1 TO WS-QTD-REGISTROS
+           END-READ.
+
+      * ACUMULA CADA VALOR LIDO NO RESULTADO CORRENTE, SINALIZANDO SE A
+      * SOMA ESTOURAR A CAPACIDADE DO CAMPO EM VEZ DE TRUNCAR EM SILENCIO.
+       ACUMULAR-VALOR.
+           ADD WS-VALOR TO WS-RESULTADO
+               ON SIZE ERROR
+                   MOVE "S" TO WS-ESTOUROU
+                   DISPLAY "** ESTOURO DE CAPACIDADE AO ACUMULAR "
+                           "WS-RESULTADO - TOTAL NAO CONFIAVEL **"
+           END-ADD.
+
+       IMPRIMIR-TOTAL-CONTROLE.
+           DISPLAY "QTD DE REGISTROS LIDOS: " WS-QTD-REGISTROS
+           DISPLAY "TOTAL DE CONTROLE.....: " WS-RESULTADO.
+
+       END PROGRAM PGEX001-LOTE.
