@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: JEFFERSON RIZZETTO
+      * Date: 08/08/2026
+      * Porpose: DRIVER DO JOB NOTURNO - ENCADEIA POR CALL OS PROGRAMAS
+      *          BATCH DA SUITE (QUEBRA DE NOME, FOLHA DE FUNCIONARIOS,
+      *          BOLETIM DE ALUNOS E TOTALIZADOR) NUMA UNICA EXECUCAO,
+      *          GRAVANDO UM LOG DE EXECUCAO COMPARTILHADO COM O
+      *          RESULTADO DE CADA PASSO. OS PROGRAMAS INTERATIVOS
+      *          (001-PGEXE, 001-DESAFIO) FICAM DE FORA DA CADEIA - SEU
+      *          EQUIVALENTE EM LOTE E O PGEX001-LOTE, DO MESMO JEITO
+      *          QUE A CARGA EM LOTE DE FUNCIONARIOS E ACIONADA NO
+      *          A004-VARIAVEIS VIA MODO_EXECUCAO=BATCH EM VEZ DO MENU
+      *          INTERATIVO.
+      * Tectonics: A007-DRIVER-NOTURNO
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A007-DRIVER-NOTURNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-ARQ-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LG-LINHA                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-ARQ-LOG               PIC X(40) VALUE "data/RUN_LOG.TXT".
+       01 WS-FS-LOG                PIC X(02) VALUE SPACES.
+       01 WS-QTD-PASSOS            PIC 9(02) VALUE ZERO.
+       01 WS-NOME-PASSO-ATUAL      PIC X(20) VALUE SPACES.
+       01 WS-RC-PASSO              PIC 9(02) VALUE ZERO.
+       01 WS-RC-PIOR               PIC 9(02) VALUE ZERO.
+       COPY CABECALHO-WS.
+       COPY RETORNO-WS.
+       PROCEDURE DIVISION.
+
+       MAIN-PROC.
+           DISPLAY "DRIVER NOTURNO - INICIANDO CADEIA DE PROGRAMAS"
+
+           OPEN OUTPUT LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO AO ABRIR LOG DE EXECUCAO: " WS-FS-LOG
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE "LOG DE EXECUCAO - JOB NOTURNO" TO WS-CAB-TITULO
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO
+           MOVE WS-CAB-LINHA-1 TO LG-LINHA
+           WRITE LG-LINHA
+           MOVE WS-CAB-LINHA-2 TO LG-LINHA
+           WRITE LG-LINHA
+
+           SET ENVIRONMENT "MODO_EXECUCAO" TO "BATCH"
+
+      * A QUEBRA DE NOME ALIMENTA OS CADASTROS DE ALUNO E FUNCIONARIO,
+      * POR ISSO RODA PRIMEIRO; DEPOIS A FOLHA DE FUNCIONARIOS E O
+      * BOLETIM DE ALUNOS SAO PROCESSADOS, E POR FIM O TOTALIZADOR
+      * ACUMULA OS VALORES.
+           MOVE "A005-UNSTRING" TO WS-NOME-PASSO-ATUAL
+           CALL "A005-UNSTRING"
+           END-CALL
+           PERFORM VERIFICAR-RC-PASSO
+
+           MOVE "A004-VARIAVEIS" TO WS-NOME-PASSO-ATUAL
+           CALL "A004-VARIAVEIS"
+           END-CALL
+           PERFORM VERIFICAR-RC-PASSO
+
+           MOVE "002-ALUNO-APROVADO" TO WS-NOME-PASSO-ATUAL
+           CALL "002-ALUNO-APROVADO"
+           END-CALL
+           PERFORM VERIFICAR-RC-PASSO
+
+           MOVE "PGEX001-LOTE" TO WS-NOME-PASSO-ATUAL
+           CALL "PGEX001-LOTE"
+           END-CALL
+           PERFORM VERIFICAR-RC-PASSO
+
+           PERFORM IMPRIMIR-RESUMO-FINAL
+
+           CLOSE LOG-FILE
+
+           MOVE WS-RC-PIOR TO RETURN-CODE
+           GOBACK.
+
+      * CONFERE O RETURN-CODE DEIXADO PELO PROGRAMA RECEM-CHAMADO ANTES
+      * DE REGISTRAR O PASSO COMO CONCLUIDO: SEM ISSO O LOG E O RETURN-
+      * CODE FINAL DO DRIVER PODERIAM REPORTAR SUCESSO MESMO QUANDO UM
+      * PASSO DA CADEIA ABORTOU. A CADEIA TEM DEPENDENCIA DE DADOS (A
+      * QUEBRA DE NOME ALIMENTA OS CADASTROS SEGUINTES - VER CABECALHO),
+      * ENTAO UM PASSO COM RETURN-CODE DIFERENTE DE NORMAL INTERROMPE O
+      * JOB EM VEZ DE RODAR OS PASSOS SEGUINTES SOBRE DADOS INCOMPLETOS.
+       VERIFICAR-RC-PASSO.
+           MOVE RETURN-CODE TO WS-RC-PASSO
+           IF WS-RC-PASSO > WS-RC-PIOR
+               MOVE WS-RC-PASSO TO WS-RC-PIOR
+           END-IF
+           IF WS-RC-PASSO = WS-RC-NORMAL
+               PERFORM REGISTRAR-PASSO-OK
+           ELSE
+               PERFORM REGISTRAR-PASSO-ERRO
+           END-IF.
+
+      * REGISTRA NO LOG COMPARTILHADO A CONCLUSAO DE CADA PASSO DA
+      * CADEIA, TANTO NO ARQUIVO QUANTO NO CONSOLE.
+       REGISTRAR-PASSO-OK.
+           ADD 1 TO WS-QTD-PASSOS
+           MOVE SPACES TO LG-LINHA
+           STRING "PASSO " WS-QTD-PASSOS " CONCLUIDO"
+               DELIMITED BY SIZE
+               INTO LG-LINHA
+           END-STRING
+           WRITE LG-LINHA
+           DISPLAY LG-LINHA.
+
+      * REGISTRA A FALHA DE UM PASSO DA CADEIA (RETURN-CODE DIFERENTE DE
+      * WS-RC-NORMAL) E ENCERRA O JOB NESTE PONTO, EM VEZ DE CONTINUAR
+      * CHAMANDO OS PASSOS SEGUINTES COMO SE TUDO TIVESSE DADO CERTO.
+       REGISTRAR-PASSO-ERRO.
+           ADD 1 TO WS-QTD-PASSOS
+           MOVE SPACES TO LG-LINHA
+           STRING "PASSO " WS-QTD-PASSOS " (" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NOME-PASSO-ATUAL) DELIMITED BY SIZE
+                  ") FALHOU - RETURN-CODE: " DELIMITED BY SIZE
+                  WS-RC-PASSO DELIMITED BY SIZE
+               INTO LG-LINHA
+           END-STRING
+           WRITE LG-LINHA
+           DISPLAY LG-LINHA
+
+           PERFORM IMPRIMIR-RESUMO-FINAL
+
+           CLOSE LOG-FILE
+
+           MOVE WS-RC-PIOR TO RETURN-CODE
+           GOBACK.
+
+       IMPRIMIR-RESUMO-FINAL.
+           MOVE SPACES TO LG-LINHA
+           STRING "TOTAL DE PASSOS EXECUTADOS: " WS-QTD-PASSOS
+               DELIMITED BY SIZE
+               INTO LG-LINHA
+           END-STRING
+           WRITE LG-LINHA
+           DISPLAY LG-LINHA.
+
+       COPY CABECALHO-PROC.
+
+       END PROGRAM A007-DRIVER-NOTURNO.
